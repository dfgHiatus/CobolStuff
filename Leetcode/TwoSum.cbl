@@ -1,53 +1,450 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ONE-DIMENSIONAL.
+       AUTHOR. DATA-PROCESSING.
+      *> Originally a LeetCode "Two Sum" exercise against two
+      *> hardcoded 5-character digit strings. Converted to a real
+      *> batch step that reads its candidate list from a file.
+      *>
+      *> Ends with GOBACK rather than STOP RUN so this module can
+      *> run as a standalone job step or be CALLed as a step from
+      *> BATCH-DRIVER without ending the whole run early.
+      *>
+      *> 0000-MAINLINE resets the EOF/match switches and the return
+      *> code explicitly on entry, rather than relying on WORKING-
+      *> STORAGE VALUE clauses, since under static CALL those only
+      *> take effect on the first load of the run unit - a second
+      *> CALL in the same session (e.g. from OPER-MENU, which can
+      *> invoke this module more than once) would otherwise start
+      *> from whatever the previous run left behind.
+      *>
+      *> The pair search no longer brute-forces every (i,j) pair.
+      *> The candidate table is copied into a second table keyed on
+      *> value and table-SORTed ascending, then for each index i we
+      *> SEARCH ALL for its complement (TARGET - value(i)) and scan
+      *> only the matching run of equal-valued entries, instead of
+      *> rescanning the whole table for every i.
+      *>
+      *> TWOSUM-INPUT now carries one 'H' header record, TABLE-SIZE
+      *> 'D' detail records for the shared candidate list, and then
+      *> one or more 'T' target records - one per TARGET value to
+      *> search for. Every target is searched against the same
+      *> candidate table, and each reported pair is tagged with the
+      *> TARGET it satisfies.
+      *>
+      *> Uses the shared RETCODES copybook for its final
+      *> RETURN-CODE instead of moving a literal directly.
+      *>
+      *> Every matched pair is also written to SETTLEMENT-EXTRACT
+      *> for the downstream settlement run: the target it satisfied,
+      *> both candidate indices, the matched amount (the candidate
+      *> values summed), and the date of this run.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TWOSUM-INPUT
+               ASSIGN TO DYNAMIC WS-TWOSUM-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT SETTLEMENT-EXTRACT
+               ASSIGN TO "SETTLEMENT-EXTRACT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 TARGET PIC 9(02) VALUE 10.
-
-           *> Don't forget!!! COBOL is 1-indexed!
-           01 OUTER_COUNT PIC 9(02) VALUE 1.
-           01 INNER_COUNT PIC 9(02) VALUE 1.
-           01 OUTER_VALUE PIC 9(02) VALUE 0.
-           01 INNER_VALUE PIC 9(02) VALUE 0.
-
-           *> Eh, maybe make it work for larger arrays
-           *> We need to define table size in addition to the tables
-           01 TABLE-SIZE PIC 9(02) VALUE 6.
-           01 F_VALUE VALUE
-               "12345".
-                   05 F_ARR OCCURS 5 TIMES PIC A(1).
-           01 S_VALUE VALUE
-               "54321".
-                   05 S_ARR OCCURS 5 TIMES PIC A(1).
+       FILE SECTION.
+       FD  TWOSUM-INPUT
+           LABEL RECORDS ARE STANDARD.
+       01  TWOSUM-REC.
+           05  TS-REC-TYPE             PIC X(01).
+      *> 'H' = HEADER, 'D' = CANDIDATE DETAIL, 'T' = TARGET VALUE.
+           05  TS-HEADER-DATA.
+               10  TS-ITEM-COUNT       PIC 9(04).
+           05  TS-DETAIL-DATA REDEFINES TS-HEADER-DATA.
+               10  TS-VALUE            PIC 9(04).
+           05  TS-TARGET-DATA REDEFINES TS-HEADER-DATA.
+               10  TS-TARGET           PIC 9(04).
+           05  FILLER                  PIC X(75).
+
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE OMITTED.
+           COPY AUDITREC.
+
+       FD  SETTLEMENT-EXTRACT
+           LABEL RECORDS ARE OMITTED.
+       01  SETTLEMENT-REC.
+           05  SETT-RUN-DATE           PIC X(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SETT-TARGET-VALUE       PIC 9(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SETT-INDEX-1            PIC 9(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SETT-INDEX-2            PIC 9(04).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  SETT-MATCHED-AMOUNT     PIC 9(05).
+
+       WORKING-STORAGE SECTION.
+      *> Set by OPER-MENU before the CALL to point this module at an
+      *> operator-chosen file instead of TWOSUM-INPUT. IS EXTERNAL so
+      *> the same storage is shared across the run unit; BATCH-DRIVER
+      *> never touches it, so its own CALL still gets the default.
+           01  WS-TWOSUM-INPUT-FILENAME PIC X(80) IS EXTERNAL.
+           01  TARGET                  PIC 9(04) VALUE 0.
+           01  WS-TARGET-COUNT         PIC 9(04) VALUE 0.
+
+           01  WS-AUDIT-START-TIME     PIC X(08) VALUE SPACES.
+           01  WS-AUDIT-END-TIME       PIC X(08) VALUE SPACES.
+           01  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE SPACES.
+           01  WS-RUN-DATE             PIC X(08) VALUE SPACES.
+
+      *> Don't forget!!! COBOL is 1-indexed!
+           01  OUTER_COUNT             PIC 9(04) VALUE 1.
+           01  INNER_COUNT             PIC 9(04) VALUE 1.
+           01  OUTER_VALUE             PIC 9(04) VALUE 0.
+           01  INNER_VALUE             PIC 9(04) VALUE 0.
+
+      *> TABLE-SIZE drives the OCCURS DEPENDING ON bound below, so
+      *> the candidate table scales to the item count carried on
+      *> the TWOSUM-INPUT header record instead of a fixed length.
+           01  TABLE-SIZE              PIC 9(04) VALUE 0.
+           01  MAX-TABLE-SIZE          PIC 9(04) VALUE 1000.
+           01  WS-EXCESS-COUNT         PIC 9(04) VALUE 0.
+           01  CANDIDATE-TABLE.
+               05  CANDIDATE-ENTRY OCCURS 1 TO 1000 TIMES
+                                   DEPENDING ON TABLE-SIZE
+                                   PIC 9(04).
+
+      *> SORT-TABLE holds the same values keyed for a binary
+      *> search, each entry carrying the value's original position
+      *> in CANDIDATE-TABLE so a found match can be reported back
+      *> against the untouched, file-order index numbering.
+           01  SORT-TABLE.
+               05  SORT-ENTRY OCCURS 1 TO 1000 TIMES
+                                   DEPENDING ON TABLE-SIZE
+                                   ASCENDING KEY IS SRT-VALUE
+                                   INDEXED BY SRT-IDX.
+                   10  SRT-VALUE           PIC 9(04).
+                   10  SRT-INDEX           PIC 9(04).
+
+           01  WS-COMPLEMENT           PIC S9(05) VALUE 0.
+           01  WS-SEARCH-VALUE         PIC 9(04) VALUE 0.
+           01  WS-SCAN-IDX             PIC 9(04) VALUE 0.
+
+           01  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  END-OF-INPUT                   VALUE 'Y'.
+
+           01  WS-MATCH-SWITCH         PIC X(01) VALUE 'N'.
+               88  MATCH-FOUND                    VALUE 'Y'.
+
+      *> WS-MATCH-SWITCH is reset and tested per TARGET so each one
+      *> gets its own "no match" message. WS-BATCH-MATCH-SWITCH
+      *> accumulates across the whole batch of targets and is what
+      *> drives the final RETURN-CODE.
+           01  WS-BATCH-MATCH-SWITCH   PIC X(01) VALUE 'N'.
+               88  BATCH-MATCH-FOUND               VALUE 'Y'.
+
+           COPY RETCODES.
 
        PROCEDURE DIVISION.
-           *> Start the outer loop. This will go 0..n times n times
-           PERFORM VARYING OUTER_COUNT
-               FROM 1 BY 1
-               UNTIL OUTER_COUNT = TABLE-SIZE
-
-           *> Get the values of the table using the indices
-           MOVE FUNCTION NUMVAL(F_ARR(OUTER_COUNT)) TO OUTER_VALUE
-           MOVE FUNCTION NUMVAL(S_ARR(INNER_COUNT)) TO INNER_VALUE
-
-           *> Check for twosum
-           IF OUTER_VALUE + INNER_VALUE = TARGET THEN
-           *> If we match the target, dispay the indices NOT values!
-               DISPLAY OUTER_COUNT " " INNER_COUNT
-               STOP RUN
-           *> Else, bump the inner count and try again
+       0000-MAINLINE.
+      *> RESET EVERY SWITCH AND THE RETURN CODE EXPLICITLY - UNDER
+      *> STATIC CALL, WORKING-STORAGE VALUE CLAUSES ONLY APPLY ON
+      *> THE FIRST LOAD OF THE RUN UNIT, NOT ON EVERY CALL.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 'N' TO WS-MATCH-SWITCH.
+           MOVE 'N' TO WS-BATCH-MATCH-SWITCH.
+           SET RC-NORMAL TO TRUE.
+           ACCEPT WS-AUDIT-START-TIME FROM TIME.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 3000-PROCESS-TARGETS
+               THRU 3000-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           IF NOT BATCH-MATCH-FOUND
+               DISPLAY "NO MATCH FOUND FOR ANY TARGET IN THE BATCH"
+      *> ONLY ESCALATE FROM NORMAL - DON'T LET A MILD "NO MATCH"
+      *> WARNING STOMP A MORE SEVERE CODE ALREADY SET BY
+      *> 1000-INITIALIZE (E.G. THE CANDIDATE-TABLE TRUNCATION BELOW).
+               IF RC-NORMAL
+                   SET RC-WARNING TO TRUE
+               END-IF
+           END-IF.
+           MOVE PGM-RETURN-CODE TO RETURN-CODE.
+           PERFORM 9100-WRITE-AUDIT-LOG
+               THRU 9100-EXIT.
+      *> 9100-WRITE-AUDIT-LOG CAN RAISE ITS OWN RC-ERROR IF THE
+      *> AUDIT-LOG FILE ITSELF FAILS TO OPEN, SO RE-CHECK PGM-RETURN-
+      *> CODE ONE LAST TIME BEFORE HANDING CONTROL BACK.
+           MOVE PGM-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE - OPEN THE INPUT FILE AND LOAD THE
+      *  CANDIDATE TABLE FROM THE HEADER AND DETAIL RECORDS.
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           IF WS-TWOSUM-INPUT-FILENAME = SPACES
+               OR WS-TWOSUM-INPUT-FILENAME = LOW-VALUES
+               MOVE "TWOSUM-INPUT" TO WS-TWOSUM-INPUT-FILENAME
+           END-IF.
+           OPEN INPUT TWOSUM-INPUT.
+           OPEN OUTPUT SETTLEMENT-EXTRACT.
+           READ TWOSUM-INPUT
+               AT END
+                   DISPLAY "TWOSUM-INPUT IS EMPTY - NO HEADER RECORD"
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF END-OF-INPUT
+               GO TO 1000-EXIT
+           END-IF.
+           MOVE TS-ITEM-COUNT TO TABLE-SIZE.
+           MOVE 0 TO WS-EXCESS-COUNT.
+           IF TABLE-SIZE > MAX-TABLE-SIZE
+               DISPLAY "TWOSUM-INPUT ITEM-COUNT EXCEEDS MAX-TABLE-SIZE"
+               COMPUTE WS-EXCESS-COUNT = TABLE-SIZE - MAX-TABLE-SIZE
+               MOVE MAX-TABLE-SIZE TO TABLE-SIZE
+      *> REAL CANDIDATE RECORDS ARE BEING DROPPED FROM THE MATCH
+      *> SEARCH, NOT MERELY ABSENT - THIS IS AN ERROR, NOT A
+      *> WARNING, SO THE BATCH MONITOR CAN TELL THE DIFFERENCE.
+               SET RC-ERROR TO TRUE
+           END-IF.
+           PERFORM 1100-LOAD-CANDIDATE
+               THRU 1100-EXIT
+               VARYING OUTER_COUNT FROM 1 BY 1
+               UNTIL OUTER_COUNT > TABLE-SIZE
+               OR END-OF-INPUT.
+           IF WS-EXCESS-COUNT > 0
+               PERFORM 1150-SKIP-EXCESS-DETAIL
+                   THRU 1150-EXIT
+                   VARYING OUTER_COUNT FROM 1 BY 1
+                   UNTIL OUTER_COUNT > WS-EXCESS-COUNT
+                   OR END-OF-INPUT
+           END-IF.
+           MOVE 1 TO OUTER_COUNT.
+           IF NOT END-OF-INPUT AND TABLE-SIZE > 0
+               PERFORM 1200-BUILD-SORT-TABLE
+                   THRU 1200-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-LOAD-CANDIDATE.
+           READ TWOSUM-INPUT
+               AT END
+                   DISPLAY "UNEXPECTED END OF TWOSUM-INPUT"
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT END-OF-INPUT
+               MOVE TS-VALUE TO CANDIDATE-ENTRY(OUTER_COUNT)
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1150-SKIP-EXCESS-DETAIL - TS-ITEM-COUNT CLAIMED MORE
+      *  DETAIL RECORDS THAN THE CANDIDATE TABLE CAN HOLD. READ AND
+      *  DISCARD THE ONES BEYOND MAX-TABLE-SIZE SO THEY DON'T GET
+      *  MISTAKEN FOR TARGET RECORDS LATER.
+      *----------------------------------------------------------*
+       1150-SKIP-EXCESS-DETAIL.
+           READ TWOSUM-INPUT
+               AT END
+                   DISPLAY "UNEXPECTED END OF TWOSUM-INPUT WHILE "
+                       "SKIPPING EXCESS DETAIL RECORDS"
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+       1150-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1200-BUILD-SORT-TABLE - COPY THE CANDIDATE TABLE INTO
+      *  SORT-TABLE AND SORT IT ASCENDING BY VALUE SO 2000-SEARCH-
+      *  PAIRS CAN LOCATE COMPLEMENTS WITH A BINARY SEARCH.
+      *----------------------------------------------------------*
+       1200-BUILD-SORT-TABLE.
+           PERFORM 1210-COPY-SORT-ENTRY
+               THRU 1210-EXIT
+               VARYING OUTER_COUNT FROM 1 BY 1
+               UNTIL OUTER_COUNT > TABLE-SIZE.
+           MOVE 1 TO OUTER_COUNT.
+           SORT SORT-ENTRY ASCENDING KEY SRT-VALUE.
+       1200-EXIT.
+           EXIT.
+
+       1210-COPY-SORT-ENTRY.
+           MOVE CANDIDATE-ENTRY(OUTER_COUNT) TO SRT-VALUE(OUTER_COUNT).
+           MOVE OUTER_COUNT TO SRT-INDEX(OUTER_COUNT).
+       1210-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-SEARCH-PAIRS - FOR EACH TABLE ENTRY, BINARY-SEARCH
+      *  SORT-TABLE FOR ITS COMPLEMENT AND REPORT EVERY PAIR OF
+      *  INDICES WHOSE VALUES SUM TO TARGET.
+      *----------------------------------------------------------*
+       2000-SEARCH-PAIRS.
+           MOVE 'N' TO WS-MATCH-SWITCH.
+           IF END-OF-INPUT OR TABLE-SIZE = 0
+               GO TO 2000-EXIT
+           END-IF.
+           PERFORM 2100-SEARCH-OUTER
+               THRU 2100-EXIT
+               VARYING OUTER_COUNT FROM 1 BY 1
+               UNTIL OUTER_COUNT > TABLE-SIZE.
+           IF MATCH-FOUND
+               MOVE 'Y' TO WS-BATCH-MATCH-SWITCH
+           ELSE
+               DISPLAY "NO MATCH FOUND FOR TARGET=" TARGET
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+       2100-SEARCH-OUTER.
+           MOVE CANDIDATE-ENTRY(OUTER_COUNT) TO OUTER_VALUE.
+           COMPUTE WS-COMPLEMENT = TARGET - OUTER_VALUE.
+           IF WS-COMPLEMENT < 0
+               GO TO 2100-EXIT
+           END-IF.
+           MOVE WS-COMPLEMENT TO WS-SEARCH-VALUE.
+           SEARCH ALL SORT-ENTRY
+               AT END
+                   CONTINUE
+               WHEN SRT-VALUE(SRT-IDX) = WS-SEARCH-VALUE
+                   PERFORM 2110-SCAN-DUPLICATE-RUN
+                       THRU 2110-EXIT
+           END-SEARCH.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2110-SCAN-DUPLICATE-RUN - SORT-TABLE GROUPS EQUAL VALUES
+      *  TOGETHER, SO ONE BINARY-SEARCH HIT MAY SIT IN THE MIDDLE
+      *  OF A RUN OF SEVERAL EQUAL-VALUED ENTRIES. WALK THAT RUN IN
+      *  BOTH DIRECTIONS TO REPORT EVERY MATCHING INDEX, NOT JUST
+      *  THE ONE THE SEARCH HAPPENED TO LAND ON.
+      *----------------------------------------------------------*
+       2110-SCAN-DUPLICATE-RUN.
+           SET WS-SCAN-IDX TO SRT-IDX.
+           PERFORM 2120-CHECK-AND-STEP-LEFT
+               THRU 2120-EXIT
+               UNTIL WS-SCAN-IDX < 1
+               OR SRT-VALUE(WS-SCAN-IDX) NOT = WS-SEARCH-VALUE.
+           SET WS-SCAN-IDX TO SRT-IDX.
+           ADD 1 TO WS-SCAN-IDX.
+           PERFORM 2130-CHECK-AND-STEP-RIGHT
+               THRU 2130-EXIT
+               UNTIL WS-SCAN-IDX > TABLE-SIZE
+               OR SRT-VALUE(WS-SCAN-IDX) NOT = WS-SEARCH-VALUE.
+       2110-EXIT.
+           EXIT.
+
+       2120-CHECK-AND-STEP-LEFT.
+           IF SRT-INDEX(WS-SCAN-IDX) > OUTER_COUNT
+               DISPLAY "TARGET=" TARGET " " OUTER_COUNT " "
+                   SRT-INDEX(WS-SCAN-IDX)
+               MOVE 'Y' TO WS-MATCH-SWITCH
+               PERFORM 2140-WRITE-SETTLEMENT
+                   THRU 2140-EXIT
+           END-IF.
+           SUBTRACT 1 FROM WS-SCAN-IDX.
+       2120-EXIT.
+           EXIT.
+
+       2130-CHECK-AND-STEP-RIGHT.
+           IF SRT-INDEX(WS-SCAN-IDX) > OUTER_COUNT
+               DISPLAY "TARGET=" TARGET " " OUTER_COUNT " "
+                   SRT-INDEX(WS-SCAN-IDX)
+               MOVE 'Y' TO WS-MATCH-SWITCH
+               PERFORM 2140-WRITE-SETTLEMENT
+                   THRU 2140-EXIT
+           END-IF.
+           ADD 1 TO WS-SCAN-IDX.
+       2130-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2140-WRITE-SETTLEMENT - EXTRACT ONE MATCHED PAIR TO
+      *  SETTLEMENT-EXTRACT FOR THE DOWNSTREAM SETTLEMENT RUN.
+      *----------------------------------------------------------*
+       2140-WRITE-SETTLEMENT.
+           MOVE SPACES             TO SETTLEMENT-REC.
+           MOVE WS-RUN-DATE        TO SETT-RUN-DATE.
+           MOVE TARGET              TO SETT-TARGET-VALUE.
+           MOVE OUTER_COUNT         TO SETT-INDEX-1.
+           MOVE SRT-INDEX(WS-SCAN-IDX) TO SETT-INDEX-2.
+           MOVE TARGET              TO SETT-MATCHED-AMOUNT.
+           WRITE SETTLEMENT-REC.
+       2140-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3000-PROCESS-TARGETS - READ EACH TRAILING 'T' TARGET
+      *  RECORD AND RUN 2000-SEARCH-PAIRS AGAINST IT, REUSING THE
+      *  CANDIDATE TABLE AND SORT-TABLE BUILT BY 1000-INITIALIZE
+      *  RATHER THAN RELOADING THEM PER TARGET.
+      *----------------------------------------------------------*
+       3000-PROCESS-TARGETS.
+           IF END-OF-INPUT
+               GO TO 3000-EXIT
+           END-IF.
+           PERFORM 3100-READ-TARGET
+               THRU 3100-EXIT
+               UNTIL END-OF-INPUT.
+       3000-EXIT.
+           EXIT.
+
+       3100-READ-TARGET.
+           READ TWOSUM-INPUT
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT END-OF-INPUT
+               ADD 1 TO WS-TARGET-COUNT
+               MOVE TS-TARGET TO TARGET
+               PERFORM 2000-SEARCH-PAIRS
+                   THRU 2000-EXIT
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  9000-TERMINATE - CLOSE FILES AND RETURN TO THE CALLER.
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE TWOSUM-INPUT.
+           CLOSE SETTLEMENT-EXTRACT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  9100-WRITE-AUDIT-LOG - APPEND ONE TRAIL RECORD TO THE
+      *  SHARED AUDIT-LOG FILE FOR THIS RUN.
+      *----------------------------------------------------------*
+       9100-WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-END-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
            ELSE
-               ADD 1 TO INNER_COUNT
-               *> Note, we don't want to increment outer count just yet
-               *> So, keep setting the outer loop unless inner is done
-               *> 1-1, 1-2, 1-3, ..., 2-1, 2-2, etc.
-               IF INNER_COUNT = TABLE-SIZE THEN
-                   MOVE 1 TO OUTER_COUNT
-               *> Else, we are done here and OUTER_COUNT may increment
-               *> Don't forget to reset
-               ELSE
-                   MOVE 1 TO INNER_COUNT
+               IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   DISPLAY "AUDIT-LOG OPEN FAILED, FILE STATUS="
+                       WS-AUDIT-FILE-STATUS
+                   SET RC-ERROR TO TRUE
                END-IF
-           END-IF
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-REC.
+           MOVE "ONE-DIMENSIONAL"    TO AUD-PROGRAM-NAME.
+           MOVE WS-AUDIT-START-TIME  TO AUD-START-TIME.
+           MOVE WS-AUDIT-END-TIME    TO AUD-END-TIME.
+           MOVE TABLE-SIZE           TO AUD-RECORD-COUNT.
+           MOVE RETURN-CODE          TO AUD-RETURN-CODE.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
+       9100-EXIT.
+           EXIT.
 
-           END-PERFORM.
+       END PROGRAM ONE-DIMENSIONAL.
