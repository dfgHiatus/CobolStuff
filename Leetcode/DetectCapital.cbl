@@ -1,17 +1,317 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DetectCapital.
+       AUTHOR. DATA-PROCESSING.
+      *> 0000-MAINLINE resets the EOF switch, the correction-mode
+      *> flag, the record/exception counts, and the return code
+      *> explicitly on entry, rather than relying on WORKING-STORAGE
+      *> VALUE clauses, since under static CALL those only take
+      *> effect on the first load of the run unit - a second CALL in
+      *> the same session (e.g. from OPER-MENU, which can invoke
+      *> this module more than once) would otherwise start from
+      *> whatever the previous run left behind.
+      *> Originally only checked "all uppercase". Now recognizes the
+      *> full three-pattern rule our name/title fields are supposed
+      *> to follow: all caps, all lowercase, or first letter capital
+      *> with the rest lowercase. Anything else is flagged.
+      *>
+      *> Also runs a batch audit of a CUSTOMER-NAME file, writing
+      *> every violating record to a NAME-EXCEPTIONS file with the
+      *> record key, the original value, and the violation reason.
+      *>
+      *> Ends with GOBACK rather than STOP RUN so this module can
+      *> run as a standalone job step or be CALLed as a step from
+      *> BATCH-DRIVER without ending the whole run early.
+      *>
+      *> Uses the shared RETCODES copybook for its final
+      *> RETURN-CODE instead of moving a literal directly.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-NAME
+               ASSIGN TO DYNAMIC WS-CUSTOMER-NAME-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT NAME-EXCEPTIONS
+               ASSIGN TO "NAME-EXCEPTIONS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CORRECTION-CTL
+               ASSIGN TO "CORRECTION-CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CORR-CTL-FILE-STATUS.
+           SELECT CORRECTED-NAMES
+               ASSIGN TO "CORRECTED-NAMES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTOMER-NAME
+           LABEL RECORDS ARE STANDARD.
+           COPY STRWORK REPLACING ==STR-WORK-REC== BY
+               ==CUST-NAME-REC==.
+
+       FD  NAME-EXCEPTIONS
+           LABEL RECORDS ARE OMITTED.
+       01  EXCEPTION-REC.
+           05  EXC-KEY                 PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  EXC-ORIGINAL            PIC X(30).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  EXC-REASON              PIC X(30).
+
+       FD  CORRECTION-CTL
+           LABEL RECORDS ARE STANDARD.
+       01  CORRECTION-CTL-REC.
+           05  CORR-MODE-FLAG          PIC X(01).
+      *> 'Y' TURNS THE CORRECTION PASS ON, ANYTHING ELSE LEAVES IT OFF.
+           05  CORR-TYPE               PIC X(01).
+      *> 'U' = UPPER-CASE THE FIELD, 'T' (OR ANYTHING ELSE) = TITLE-CASE.
+           05  FILLER                  PIC X(78).
+
+       FD  CORRECTED-NAMES
+           LABEL RECORDS ARE OMITTED.
+       01  CORRECTED-REC.
+           05  CORR-KEY                PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  CORR-VALUE              PIC X(30).
+
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE OMITTED.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-           01 WORD PIC X(5) VALUE 'HELLO'.
-           01 UPPER_WORD PIC X(5).
+      *> Set by OPER-MENU before the CALL to point this module at an
+      *> operator-chosen file instead of CUSTOMER-NAME. IS EXTERNAL so
+      *> the same storage is shared across the run unit; BATCH-DRIVER
+      *> never touches it, so its own CALL still gets the default.
+           01  WS-CUSTOMER-NAME-FILENAME
+                                       PIC X(80) IS EXTERNAL.
+           01  WS-REC-COUNT            PIC 9(09) VALUE 0.
+           01  WS-EXC-COUNT            PIC 9(09) VALUE 0.
+           01  WS-AUDIT-START-TIME     PIC X(08) VALUE SPACES.
+           01  WS-AUDIT-END-TIME       PIC X(08) VALUE SPACES.
+           01  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE SPACES.
+           01  WS-CORR-CTL-FILE-STATUS  PIC X(02) VALUE SPACES.
+           01  WORD                    PIC X(30) VALUE 'HELLO'.
+           01  UPPER_WORD              PIC X(30).
+           01  LOWER_WORD              PIC X(30).
+           01  TITLE_WORD              PIC X(30).
+
+           01  WS-IS-VALID             PIC X(01) VALUE 'N'.
+               88  CAP-IS-VALID                VALUE 'Y'.
+
+           01  WS-TC-INDEX             PIC 9(04) VALUE 0.
+           01  WS-TC-AT-WORD-START     PIC X(01) VALUE 'Y'.
+
+           01  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  END-OF-INPUT                   VALUE 'Y'.
+
+           01  WS-CORRECT-MODE         PIC X(01) VALUE 'N'.
+               88  CORRECTION-ON               VALUE 'Y'.
+           01  WS-CORRECT-TYPE         PIC X(01) VALUE 'T'.
+
+           COPY RETCODES.
+
        PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           MOVE FUNCTION UPPER-CASE(WORD) to UPPER_WORD
-           IF WORD = UPPER_WORD
-               DISPLAY "All uppercase"
+       0000-MAINLINE.
+      *> RESET EVERY SWITCH, COUNT, AND THE RETURN CODE EXPLICITLY -
+      *> UNDER STATIC CALL, WORKING-STORAGE VALUE CLAUSES ONLY APPLY
+      *> ON THE FIRST LOAD OF THE RUN UNIT, NOT ON EVERY CALL.
+           MOVE 0 TO WS-REC-COUNT.
+           MOVE 0 TO WS-EXC-COUNT.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 'N' TO WS-CORRECT-MODE.
+           MOVE 'T' TO WS-CORRECT-TYPE.
+           SET RC-NORMAL TO TRUE.
+           ACCEPT WS-AUDIT-START-TIME FROM TIME.
+           PERFORM 1000-CHECK-CAPITALIZATION
+               THRU 1000-EXIT.
+           IF CAP-IS-VALID
+               DISPLAY "Valid capitalization"
            ELSE
-               DISPLAY "Not all uppercase"
-           END-IF
-           STOP RUN.
+               DISPLAY "Invalid capitalization"
+           END-IF.
+           PERFORM 2000-BATCH-AUDIT
+               THRU 2000-EXIT.
+           IF WS-EXC-COUNT > 0
+      *> ONLY ESCALATE FROM NORMAL - DON'T LET THIS MILD "SOME
+      *> RECORDS FLAGGED" WARNING STOMP A MORE SEVERE CODE ALREADY
+      *> SET BY 2050-READ-CORRECTION-CTL'S FILE STATUS CHECK.
+               IF RC-NORMAL
+                   SET RC-WARNING TO TRUE
+               END-IF
+           END-IF.
+           MOVE PGM-RETURN-CODE TO RETURN-CODE.
+           PERFORM 2200-WRITE-AUDIT-LOG
+               THRU 2200-EXIT.
+      *> 2200-WRITE-AUDIT-LOG CAN RAISE ITS OWN RC-ERROR IF THE
+      *> AUDIT-LOG FILE ITSELF FAILS TO OPEN, SO RE-CHECK PGM-RETURN-
+      *> CODE ONE LAST TIME BEFORE HANDING CONTROL BACK.
+           MOVE PGM-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *  1000-CHECK-CAPITALIZATION - CLASSIFY WORD AS ALL CAPS,
+      *  ALL LOWERCASE, TITLE CASE (EACH WORD CAPITALIZED), OR
+      *  INVALID.
+      *----------------------------------------------------------*
+       1000-CHECK-CAPITALIZATION.
+           MOVE FUNCTION UPPER-CASE(WORD) TO UPPER_WORD.
+           MOVE FUNCTION LOWER-CASE(WORD) TO LOWER_WORD.
+           PERFORM 1010-BUILD-TITLE-CASE
+               THRU 1010-EXIT.
+
+           MOVE 'N' TO WS-IS-VALID.
+           IF WORD = UPPER_WORD OR WORD = LOWER_WORD
+               OR WORD = TITLE_WORD
+               MOVE 'Y' TO WS-IS-VALID
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1010-BUILD-TITLE-CASE - CAPITALIZE THE FIRST LETTER OF
+      *  EACH SPACE-DELIMITED WORD IN WORD AND LOWER-CASE THE
+      *  REST, SO A MULTI-WORD FIELD LIKE A CUSTOMER'S FULL NAME
+      *  IS TITLE-CASED WORD BY WORD INSTEAD OF ONLY AT POSITION 1.
+      *----------------------------------------------------------*
+       1010-BUILD-TITLE-CASE.
+           MOVE FUNCTION LOWER-CASE(WORD) TO TITLE_WORD.
+           MOVE 'Y' TO WS-TC-AT-WORD-START.
+           PERFORM 1020-TITLE-CASE-CHAR
+               THRU 1020-EXIT
+               VARYING WS-TC-INDEX FROM 1 BY 1
+               UNTIL WS-TC-INDEX > 30.
+       1010-EXIT.
+           EXIT.
+
+       1020-TITLE-CASE-CHAR.
+           IF TITLE_WORD(WS-TC-INDEX:1) = SPACE
+               MOVE 'Y' TO WS-TC-AT-WORD-START
+           ELSE
+               IF WS-TC-AT-WORD-START = 'Y'
+                   MOVE FUNCTION UPPER-CASE(TITLE_WORD(WS-TC-INDEX:1))
+                       TO TITLE_WORD(WS-TC-INDEX:1)
+                   MOVE 'N' TO WS-TC-AT-WORD-START
+               END-IF
+           END-IF.
+       1020-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-BATCH-AUDIT - RUN THE SAME CAPITALIZATION CHECK OVER
+      *  EVERY CUSTOMER-NAME RECORD AND WRITE VIOLATIONS TO
+      *  NAME-EXCEPTIONS.
+      *----------------------------------------------------------*
+       2000-BATCH-AUDIT.
+           IF WS-CUSTOMER-NAME-FILENAME = SPACES
+               OR WS-CUSTOMER-NAME-FILENAME = LOW-VALUES
+               MOVE "CUSTOMER-NAME" TO WS-CUSTOMER-NAME-FILENAME
+           END-IF.
+           PERFORM 2050-READ-CORRECTION-CTL
+               THRU 2050-EXIT.
+           OPEN INPUT CUSTOMER-NAME.
+           OPEN OUTPUT NAME-EXCEPTIONS.
+           IF CORRECTION-ON
+               OPEN OUTPUT CORRECTED-NAMES
+           END-IF.
+           PERFORM 2100-AUDIT-ONE-RECORD
+               THRU 2100-EXIT
+               UNTIL END-OF-INPUT.
+           CLOSE CUSTOMER-NAME.
+           CLOSE NAME-EXCEPTIONS.
+           IF CORRECTION-ON
+               CLOSE CORRECTED-NAMES
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2050-READ-CORRECTION-CTL - OPTIONAL CONTROL RECORD THAT
+      *  TURNS THE CORRECTION PASS ON FOR OUR OWN GENERATED
+      *  FIELDS. IF IT'S MISSING, CORRECTION STAYS OFF.
+      *----------------------------------------------------------*
+       2050-READ-CORRECTION-CTL.
+           OPEN INPUT CORRECTION-CTL.
+           IF WS-CORR-CTL-FILE-STATUS NOT = "35"
+               IF WS-CORR-CTL-FILE-STATUS NOT = "00"
+                   DISPLAY "CORRECTION-CTL OPEN FAILED, FILE STATUS="
+                       WS-CORR-CTL-FILE-STATUS
+                   SET RC-ERROR TO TRUE
+               ELSE
+                   READ CORRECTION-CTL
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE CORR-MODE-FLAG TO WS-CORRECT-MODE
+                           MOVE CORR-TYPE TO WS-CORRECT-TYPE
+                   END-READ
+                   CLOSE CORRECTION-CTL
+               END-IF
+           END-IF.
+       2050-EXIT.
+           EXIT.
+
+       2100-AUDIT-ONE-RECORD.
+           READ CUSTOMER-NAME
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT END-OF-INPUT
+               ADD 1 TO WS-REC-COUNT
+               MOVE STR-VALUE TO WORD
+               PERFORM 1000-CHECK-CAPITALIZATION
+                   THRU 1000-EXIT
+               IF NOT CAP-IS-VALID
+                   ADD 1 TO WS-EXC-COUNT
+                   MOVE SPACES TO EXCEPTION-REC
+                   MOVE STR-KEY TO EXC-KEY
+                   MOVE STR-VALUE TO EXC-ORIGINAL
+                   MOVE "INVALID CAPITALIZATION" TO EXC-REASON
+                   WRITE EXCEPTION-REC
+               END-IF
+               IF CORRECTION-ON
+                   MOVE SPACES TO CORRECTED-REC
+                   MOVE STR-KEY TO CORR-KEY
+                   IF WS-CORRECT-TYPE = 'U'
+                       MOVE UPPER_WORD TO CORR-VALUE
+                   ELSE
+                       MOVE TITLE_WORD TO CORR-VALUE
+                   END-IF
+                   WRITE CORRECTED-REC
+               END-IF
+           END-IF.
+       2100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2200-WRITE-AUDIT-LOG - APPEND ONE TRAIL RECORD TO THE
+      *  SHARED AUDIT-LOG FILE FOR THIS RUN.
+      *----------------------------------------------------------*
+       2200-WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-END-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           ELSE
+               IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   DISPLAY "AUDIT-LOG OPEN FAILED, FILE STATUS="
+                       WS-AUDIT-FILE-STATUS
+                   SET RC-ERROR TO TRUE
+               END-IF
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-REC.
+           MOVE "DETECTCAPITAL"      TO AUD-PROGRAM-NAME.
+           MOVE WS-AUDIT-START-TIME  TO AUD-START-TIME.
+           MOVE WS-AUDIT-END-TIME    TO AUD-END-TIME.
+           MOVE WS-REC-COUNT         TO AUD-RECORD-COUNT.
+           MOVE RETURN-CODE          TO AUD-RETURN-CODE.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
+       2200-EXIT.
+           EXIT.
+
        END PROGRAM DetectCapital.
