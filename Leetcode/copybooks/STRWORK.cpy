@@ -0,0 +1,18 @@
+      *----------------------------------------------------------*
+      *  STRWORK.CPY
+      *  SHARED 80-BYTE KEY/VALUE RECORD LAYOUT FOR FLAT FILES THAT
+      *  CARRY A RECORD KEY ALONGSIDE THEIR TEXT VALUE, E.G.
+      *  DetectCapital'S CUSTOMER-NAME. FILES THAT ARE JUST ONE
+      *  CANDIDATE STRING PER LINE, WITH NO KEY OF THEIR OWN
+      *  (WORD-INPUT, PALINDROME-INPUT), USE VALWORK.CPY INSTEAD.
+      *  COPY THIS INTO A PROGRAM'S FD WITH A REPLACING PHRASE TO
+      *  GIVE THE 01-LEVEL A PROGRAM-SPECIFIC NAME, E.G.:
+      *
+      *      FD  CUSTOMER-NAME.
+      *          COPY STRWORK REPLACING ==STR-WORK-REC== BY
+      *              ==CUST-NAME-REC==.
+      *----------------------------------------------------------*
+       01  STR-WORK-REC.
+           05  STR-KEY                 PIC X(10).
+           05  STR-VALUE               PIC X(30).
+           05  FILLER                  PIC X(40).
