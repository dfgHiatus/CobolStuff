@@ -0,0 +1,21 @@
+      *----------------------------------------------------------*
+      *  RETCODES.CPY
+      *  SHARED RETURN-CODE WORKING STORAGE FOR ALL FIVE UTILITY
+      *  PROGRAMS. EACH PROGRAM RAISES ITS OWN CONDITION BY
+      *  SETTING THE APPROPRIATE 88-LEVEL (OR MOVING A HIGHER
+      *  NUMBER DIRECTLY INTO PGM-RETURN-CODE) AND ONLY MOVES THE
+      *  RESULT INTO THE RETURN-CODE SPECIAL REGISTER ONCE, JUST
+      *  BEFORE GOBACK, SO A LATER, MORE SEVERE CONDITION IS NEVER
+      *  MASKED BY AN EARLIER, MILDER ONE.
+      *
+      *  THIS FOLLOWS THE USUAL JCL COND-CODE SCALE:
+      *      0  - NORMAL COMPLETION
+      *      4  - WARNING (RUN COMPLETED, SOMETHING TO LOOK AT)
+      *      8  - ERROR (A STEP-LEVEL PROBLEM, OUTPUT MAY BE BAD)
+      *      12 - SEVERE ERROR (CANNOT TRUST ANY OUTPUT PRODUCED)
+      *----------------------------------------------------------*
+       01  PGM-RETURN-CODE             PIC S9(04) VALUE 0.
+           88  RC-NORMAL                        VALUE 0.
+           88  RC-WARNING                       VALUE 4.
+           88  RC-ERROR                         VALUE 8.
+           88  RC-SEVERE                        VALUE 12.
