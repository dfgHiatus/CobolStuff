@@ -0,0 +1,22 @@
+      *----------------------------------------------------------*
+      *  AUDITREC.CPY
+      *  SHARED AUDIT-TRAIL RECORD LAYOUT WRITTEN BY EACH OF THE
+      *  FIVE UTILITY PROGRAMS TO A COMMON AUDIT-LOG FILE: WHICH
+      *  PROGRAM RAN, WHEN IT STARTED AND ENDED, HOW MANY RECORDS
+      *  IT PROCESSED, AND ITS FINAL RETURN-CODE.
+      *
+      *  EVERY PROGRAM OPENS AUDIT-LOG IN EXTEND MODE SO ONE RUN OF
+      *  BATCH-DRIVER BUILDS UP A SINGLE, APPEND-ONLY TRAIL ACROSS
+      *  ALL OF ITS STEPS.
+      *----------------------------------------------------------*
+       01  AUDIT-LOG-REC.
+           05  AUD-PROGRAM-NAME         PIC X(20).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  AUD-START-TIME           PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  AUD-END-TIME             PIC X(08).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  AUD-RECORD-COUNT         PIC 9(09).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  AUD-RETURN-CODE          PIC 9(04).
+           05  FILLER                   PIC X(23).
