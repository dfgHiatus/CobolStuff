@@ -0,0 +1,15 @@
+      *----------------------------------------------------------*
+      *  VALWORK.CPY
+      *  SHARED 80-BYTE VALUE-ONLY RECORD LAYOUT FOR FLAT FILES OF
+      *  ONE CANDIDATE STRING PER LINE (WORD-INPUT, PALINDROME-INPUT)
+      *  - NO KEY FIELD, SINCE NONE OF THESE FILES CARRY ONE.
+      *  COPY THIS INTO A PROGRAM'S FD WITH A REPLACING PHRASE TO
+      *  GIVE THE 01-LEVEL A PROGRAM-SPECIFIC NAME, E.G.:
+      *
+      *      FD  WORD-INPUT.
+      *          COPY VALWORK REPLACING ==VAL-WORK-REC== BY
+      *              ==WORD-IN-REC==.
+      *----------------------------------------------------------*
+       01  VAL-WORK-REC.
+           05  VAL-VALUE               PIC X(30).
+           05  FILLER                  PIC X(50).
