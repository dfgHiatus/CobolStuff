@@ -1,11 +1,162 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ReverseString.
+       AUTHOR. DATA-PROCESSING.
+      *> Originally reversed a single hardcoded literal. Now also
+      *> supports a batch mode that reverses every word in a
+      *> WORD-INPUT file, the same cleanup job run by hand today
+      *> against name and code fields.
+      *>
+      *> Ends with GOBACK rather than STOP RUN so this module can
+      *> run as a standalone job step or be CALLed as a step from
+      *> BATCH-DRIVER without ending the whole run early.
+      *>
+      *> 0000-MAINLINE resets the EOF switch, the record count, and
+      *> the return code explicitly on entry, rather than relying on
+      *> WORKING-STORAGE VALUE clauses, since under static CALL
+      *> those only take effect on the first load of the run unit -
+      *> a second CALL in the same session (e.g. from OPER-MENU,
+      *> which can invoke this module more than once) would
+      *> otherwise start from whatever the previous run left behind.
+      *>
+      *> Uses the shared RETCODES copybook for its final
+      *> RETURN-CODE instead of moving a literal directly.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WORD-INPUT
+               ASSIGN TO DYNAMIC WS-WORD-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT WORD-OUTPUT
+               ASSIGN TO "WORD-OUTPUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  WORD-INPUT
+           LABEL RECORDS ARE STANDARD.
+           COPY VALWORK REPLACING ==VAL-WORK-REC== BY ==WORD-IN-REC==.
+
+       FD  WORD-OUTPUT
+           LABEL RECORDS ARE OMITTED.
+       01  WORD-OUT-REC.
+           05  WO-ORIGINAL             PIC X(30).
+           05  FILLER                  PIC X(03) VALUE SPACES.
+           05  WO-REVERSED             PIC X(30).
+
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE OMITTED.
+           COPY AUDITREC.
+
        WORKING-STORAGE SECTION.
-           01 WORD PIC X(5) VALUE 'HELLO'.
+      *> Set by OPER-MENU before the CALL to point this module at an
+      *> operator-chosen file instead of WORD-INPUT. IS EXTERNAL so
+      *> the same storage is shared across the run unit; BATCH-DRIVER
+      *> never touches it, so its own CALL still gets the default.
+           01  WS-WORD-INPUT-FILENAME  PIC X(80) IS EXTERNAL.
+           01  WORD                    PIC X(05) VALUE 'HELLO'.
+
+           01  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  END-OF-INPUT                   VALUE 'Y'.
+
+           01  WS-REC-COUNT            PIC 9(09) VALUE 0.
+           01  WS-AUDIT-START-TIME     PIC X(08) VALUE SPACES.
+           01  WS-AUDIT-END-TIME       PIC X(08) VALUE SPACES.
+           01  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE SPACES.
+
+           COPY RETCODES.
+
        PROCEDURE DIVISION.
-            DISPLAY "Word: " WORD
-            DISPLAY "Reversed: " FUNCTION REVERSE (FUNCTION TRIM (WORD))
-            STOP RUN.
+       0000-MAINLINE.
+      *> RESET THE EOF SWITCH, THE RECORD COUNT, AND THE RETURN CODE
+      *> EXPLICITLY - UNDER STATIC CALL, WORKING-STORAGE VALUE
+      *> CLAUSES ONLY APPLY ON THE FIRST LOAD OF THE RUN UNIT, NOT
+      *> ON EVERY CALL.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 0 TO WS-REC-COUNT.
+           SET RC-NORMAL TO TRUE.
+           ACCEPT WS-AUDIT-START-TIME FROM TIME.
+           DISPLAY "Word: " WORD.
+           DISPLAY "Reversed: " FUNCTION REVERSE(FUNCTION TRIM(WORD)).
+           PERFORM 1000-BATCH-REVERSE
+               THRU 1000-EXIT.
+           IF WS-REC-COUNT = 0
+               DISPLAY "WORD-INPUT HAD NO RECORDS TO REVERSE"
+               SET RC-WARNING TO TRUE
+           END-IF.
+           MOVE PGM-RETURN-CODE TO RETURN-CODE.
+           PERFORM 1200-WRITE-AUDIT-LOG
+               THRU 1200-EXIT.
+      *> 1200-WRITE-AUDIT-LOG CAN RAISE ITS OWN RC-ERROR IF THE
+      *> AUDIT-LOG FILE ITSELF FAILS TO OPEN, SO RE-CHECK PGM-RETURN-
+      *> CODE ONE LAST TIME BEFORE HANDING CONTROL BACK.
+           MOVE PGM-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *  1000-BATCH-REVERSE - REVERSE EVERY WORD IN WORD-INPUT AND
+      *  WRITE THE ORIGINAL/REVERSED PAIR TO WORD-OUTPUT.
+      *----------------------------------------------------------*
+       1000-BATCH-REVERSE.
+           IF WS-WORD-INPUT-FILENAME = SPACES
+               OR WS-WORD-INPUT-FILENAME = LOW-VALUES
+               MOVE "WORD-INPUT" TO WS-WORD-INPUT-FILENAME
+           END-IF.
+           OPEN INPUT WORD-INPUT.
+           OPEN OUTPUT WORD-OUTPUT.
+           PERFORM 1100-REVERSE-RECORD
+               THRU 1100-EXIT
+               UNTIL END-OF-INPUT.
+           CLOSE WORD-INPUT.
+           CLOSE WORD-OUTPUT.
+       1000-EXIT.
+           EXIT.
+
+       1100-REVERSE-RECORD.
+           READ WORD-INPUT
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT END-OF-INPUT
+               ADD 1 TO WS-REC-COUNT
+               MOVE SPACES TO WORD-OUT-REC
+               MOVE VAL-VALUE TO WO-ORIGINAL
+               MOVE FUNCTION REVERSE(FUNCTION TRIM(VAL-VALUE))
+                   TO WO-REVERSED
+               WRITE WORD-OUT-REC
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1200-WRITE-AUDIT-LOG - APPEND ONE TRAIL RECORD TO THE
+      *  SHARED AUDIT-LOG FILE FOR THIS RUN.
+      *----------------------------------------------------------*
+       1200-WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-END-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           ELSE
+               IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   DISPLAY "AUDIT-LOG OPEN FAILED, FILE STATUS="
+                       WS-AUDIT-FILE-STATUS
+                   SET RC-ERROR TO TRUE
+               END-IF
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-REC.
+           MOVE "REVERSESTRING"      TO AUD-PROGRAM-NAME.
+           MOVE WS-AUDIT-START-TIME  TO AUD-START-TIME.
+           MOVE WS-AUDIT-END-TIME    TO AUD-END-TIME.
+           MOVE WS-REC-COUNT         TO AUD-RECORD-COUNT.
+           MOVE RETURN-CODE          TO AUD-RETURN-CODE.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
+       1200-EXIT.
+           EXIT.
+
        END PROGRAM ReverseString.
