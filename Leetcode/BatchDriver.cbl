@@ -0,0 +1,315 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-DRIVER.
+       AUTHOR. DATA-PROCESSING.
+      *> Chains the five standalone utility modules (ONE-DIMENSIONAL,
+      *> HELLO, ReverseString, PALINDROME-CHECK, DetectCapital) as a
+      *> single JCL-style job, one CALL per step. Each module now
+      *> ends with GOBACK instead of STOP RUN, so control returns
+      *> here after every step instead of ending the whole run.
+      *>
+      *> Mirrors a JCL COND-code check between steps: a step
+      *> RETURN-CODE of 4 or less is a warning and the job continues;
+      *> anything over 4 abends the rest of the chain and the driver
+      *> itself ends with that step's RETURN-CODE.
+      *>
+      *> Supports mid-chain restart like a JCL RESTART= parameter.
+      *> BATCHDRV-CTL may name a step number to restart from; if it
+      *> is missing or blank, the driver instead reads
+      *> BATCHDRV-CKPT, which is rewritten with the number of the
+      *> last step to complete successfully after every step, and
+      *> resumes right after that step. BATCHDRV-CKPT is cleared
+      *> once the whole chain finishes normally, so a later run with
+      *> no restart card starts from the beginning again.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT BATCHDRV-CTL
+               ASSIGN TO "BATCHDRV-CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT BATCHDRV-CKPT
+               ASSIGN TO "BATCHDRV-CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BATCHDRV-CTL
+           LABEL RECORDS ARE STANDARD.
+       01  BATCHDRV-CTL-REC.
+           05  CTL-RESTART-STEP        PIC 9(03).
+           05  FILLER                  PIC X(77).
+
+       FD  BATCHDRV-CKPT
+           LABEL RECORDS ARE STANDARD.
+       01  BATCHDRV-CKPT-REC.
+           05  CKPT-LAST-STEP          PIC 9(03).
+           05  FILLER                  PIC X(77).
+
+       WORKING-STORAGE SECTION.
+           01  WS-STEP-RC              PIC S9(04) VALUE 0.
+           01  WS-FINAL-RC             PIC S9(04) VALUE 0.
+           01  WS-RESTART-STEP         PIC 9(03) VALUE 0.
+           01  WS-STEP-JUST-COMPLETED  PIC 9(03) VALUE 0.
+
+           01  WS-CTL-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  NO-CTL-RECORD               VALUE 'Y'.
+           01  WS-CKPT-EOF-SWITCH      PIC X(01) VALUE 'N'.
+               88  NO-CKPT-RECORD               VALUE 'Y'.
+
+           01  WS-CTL-FILE-STATUS      PIC X(02) VALUE SPACES.
+           01  WS-CKPT-FILE-STATUS     PIC X(02) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 0500-DETERMINE-RESTART-STEP
+               THRU 0500-EXIT.
+           IF WS-RESTART-STEP <= 10
+               PERFORM 1000-STEP-TWOSUM
+                   THRU 1000-EXIT
+           ELSE
+               DISPLAY "STEP 010 SKIPPED - RESTARTING AT A LATER STEP"
+           END-IF.
+           IF WS-RESTART-STEP <= 20
+               PERFORM 2000-STEP-FIZZBUZZ
+                   THRU 2000-EXIT
+           ELSE
+               DISPLAY "STEP 020 SKIPPED - RESTARTING AT A LATER STEP"
+           END-IF.
+           IF WS-RESTART-STEP <= 30
+               PERFORM 3000-STEP-REVERSE
+                   THRU 3000-EXIT
+           ELSE
+               DISPLAY "STEP 030 SKIPPED - RESTARTING AT A LATER STEP"
+           END-IF.
+           IF WS-RESTART-STEP <= 40
+               PERFORM 4000-STEP-PALINDROME
+                   THRU 4000-EXIT
+           ELSE
+               DISPLAY "STEP 040 SKIPPED - RESTARTING AT A LATER STEP"
+           END-IF.
+           IF WS-RESTART-STEP <= 50
+               PERFORM 5000-STEP-DETECTCAP
+                   THRU 5000-EXIT
+           ELSE
+               DISPLAY "STEP 050 SKIPPED - RESTARTING AT A LATER STEP"
+           END-IF.
+           PERFORM 0600-CLEAR-CHECKPOINT
+               THRU 0600-EXIT.
+           GO TO 9999-EXIT.
+
+      *----------------------------------------------------------*
+      *  0500-DETERMINE-RESTART-STEP - AN EXPLICIT BATCHDRV-CTL
+      *  RESTART CARD WINS; OTHERWISE FALL BACK TO BATCHDRV-CKPT
+      *  AND RESUME AFTER THE LAST STEP THAT COMPLETED CLEANLY.
+      *  NO CONTROL CARD AND NO CHECKPOINT MEANS START AT STEP 1.
+      *----------------------------------------------------------*
+       0500-DETERMINE-RESTART-STEP.
+           OPEN INPUT BATCHDRV-CTL.
+           IF WS-CTL-FILE-STATUS = "35"
+               MOVE 'Y' TO WS-CTL-EOF-SWITCH
+           ELSE
+               IF WS-CTL-FILE-STATUS NOT = "00"
+                   DISPLAY "BATCHDRV-CTL OPEN FAILED, FILE STATUS="
+                       WS-CTL-FILE-STATUS
+                   DISPLAY "BATCH-DRIVER ABENDING - CANNOT DETERMINE "
+                       "RESTART STEP"
+                   MOVE 16 TO WS-FINAL-RC
+                   GO TO 9999-EXIT
+               END-IF
+               READ BATCHDRV-CTL
+                   AT END
+                       MOVE 'Y' TO WS-CTL-EOF-SWITCH
+               END-READ
+               CLOSE BATCHDRV-CTL
+           END-IF.
+           IF NOT NO-CTL-RECORD AND CTL-RESTART-STEP > 0
+               MOVE CTL-RESTART-STEP TO WS-RESTART-STEP
+               DISPLAY "RESTARTING FROM STEP " WS-RESTART-STEP
+                   " PER BATCHDRV-CTL"
+               PERFORM 0550-CLEAR-RESTART-CARD
+                   THRU 0550-EXIT
+               GO TO 0500-EXIT
+           END-IF.
+           OPEN INPUT BATCHDRV-CKPT.
+           IF WS-CKPT-FILE-STATUS = "35"
+               MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+           ELSE
+               IF WS-CKPT-FILE-STATUS NOT = "00"
+                   DISPLAY "BATCHDRV-CKPT OPEN FAILED, FILE STATUS="
+                       WS-CKPT-FILE-STATUS
+                   DISPLAY "BATCH-DRIVER ABENDING - CANNOT DETERMINE "
+                       "RESTART STEP"
+                   MOVE 16 TO WS-FINAL-RC
+                   GO TO 9999-EXIT
+               END-IF
+               READ BATCHDRV-CKPT
+                   AT END
+                       MOVE 'Y' TO WS-CKPT-EOF-SWITCH
+               END-READ
+               CLOSE BATCHDRV-CKPT
+           END-IF.
+           IF NOT NO-CKPT-RECORD AND CKPT-LAST-STEP > 0
+               COMPUTE WS-RESTART-STEP = CKPT-LAST-STEP + 1
+               DISPLAY "RESUMING AFTER LAST COMPLETED STEP "
+                   CKPT-LAST-STEP " PER BATCHDRV-CKPT"
+           END-IF.
+       0500-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  0550-CLEAR-RESTART-CARD - A BATCHDRV-CTL RESTART CARD IS A
+      *  ONE-OFF INSTRUCTION, NOT A STANDING ONE. TRUNCATE IT ONCE
+      *  IT'S BEEN HONORED SO THE NEXT RUN STARTS AT STEP 010 AGAIN
+      *  UNLESS IT'S GIVEN A NEW CARD OF ITS OWN.
+      *----------------------------------------------------------*
+       0550-CLEAR-RESTART-CARD.
+           OPEN OUTPUT BATCHDRV-CTL.
+           CLOSE BATCHDRV-CTL.
+       0550-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  0600-CLEAR-CHECKPOINT - NORMAL END OF CHAIN: TRUNCATE
+      *  BATCHDRV-CKPT SO THE NEXT RUN STARTS FROM STEP 010 UNLESS
+      *  BATCHDRV-CTL SAYS OTHERWISE.
+      *----------------------------------------------------------*
+       0600-CLEAR-CHECKPOINT.
+           OPEN OUTPUT BATCHDRV-CKPT.
+           CLOSE BATCHDRV-CKPT.
+       0600-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  0700-WRITE-CHECKPOINT - REWRITE BATCHDRV-CKPT WITH THE
+      *  STEP NUMBER THAT JUST COMPLETED SUCCESSFULLY.
+      *----------------------------------------------------------*
+       0700-WRITE-CHECKPOINT.
+           OPEN OUTPUT BATCHDRV-CKPT.
+           MOVE SPACES TO BATCHDRV-CKPT-REC.
+           MOVE WS-STEP-JUST-COMPLETED TO CKPT-LAST-STEP.
+           WRITE BATCHDRV-CKPT-REC.
+           CLOSE BATCHDRV-CKPT.
+       0700-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  0800-TRACK-FINAL-RC - CARRY THE HIGHEST STEP RETURN-CODE
+      *  SEEN SO FAR INTO WS-FINAL-RC, SO A STEP THAT ENDS WITH A
+      *  WARNING (RC 4) BUT ISN'T SEVERE ENOUGH TO ABEND THE CHAIN
+      *  STILL SHOWS UP IN THE DRIVER'S OWN RETURN-CODE, NOT JUST
+      *  ITS OWN AUDIT-LOG ENTRY.
+      *----------------------------------------------------------*
+       0800-TRACK-FINAL-RC.
+           IF WS-STEP-RC > WS-FINAL-RC
+               MOVE WS-STEP-RC TO WS-FINAL-RC
+           END-IF.
+       0800-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1000-STEP-TWOSUM - STEP 010, RUN ONE-DIMENSIONAL.
+      *----------------------------------------------------------*
+       1000-STEP-TWOSUM.
+           DISPLAY "STEP 010 ONE-DIMENSIONAL STARTING".
+           CALL "ONE-DIMENSIONAL".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           DISPLAY "STEP 010 ONE-DIMENSIONAL ENDED, RC=" WS-STEP-RC.
+           PERFORM 0800-TRACK-FINAL-RC
+               THRU 0800-EXIT.
+           IF WS-STEP-RC > 4
+               DISPLAY "BATCH-DRIVER ABENDING - STEP 010 FAILED"
+               GO TO 9999-EXIT
+           END-IF.
+           MOVE 10 TO WS-STEP-JUST-COMPLETED.
+           PERFORM 0700-WRITE-CHECKPOINT
+               THRU 0700-EXIT.
+       1000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-STEP-FIZZBUZZ - STEP 020, RUN HELLO.
+      *----------------------------------------------------------*
+       2000-STEP-FIZZBUZZ.
+           DISPLAY "STEP 020 HELLO STARTING".
+           CALL "HELLO".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           DISPLAY "STEP 020 HELLO ENDED, RC=" WS-STEP-RC.
+           PERFORM 0800-TRACK-FINAL-RC
+               THRU 0800-EXIT.
+           IF WS-STEP-RC > 4
+               DISPLAY "BATCH-DRIVER ABENDING - STEP 020 FAILED"
+               GO TO 9999-EXIT
+           END-IF.
+           MOVE 20 TO WS-STEP-JUST-COMPLETED.
+           PERFORM 0700-WRITE-CHECKPOINT
+               THRU 0700-EXIT.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3000-STEP-REVERSE - STEP 030, RUN ReverseString.
+      *----------------------------------------------------------*
+       3000-STEP-REVERSE.
+           DISPLAY "STEP 030 REVERSESTRING STARTING".
+           CALL "ReverseString".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           DISPLAY "STEP 030 REVERSESTRING ENDED, RC=" WS-STEP-RC.
+           PERFORM 0800-TRACK-FINAL-RC
+               THRU 0800-EXIT.
+           IF WS-STEP-RC > 4
+               DISPLAY "BATCH-DRIVER ABENDING - STEP 030 FAILED"
+               GO TO 9999-EXIT
+           END-IF.
+           MOVE 30 TO WS-STEP-JUST-COMPLETED.
+           PERFORM 0700-WRITE-CHECKPOINT
+               THRU 0700-EXIT.
+       3000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  4000-STEP-PALINDROME - STEP 040, RUN PALINDROME-CHECK.
+      *----------------------------------------------------------*
+       4000-STEP-PALINDROME.
+           DISPLAY "STEP 040 PALINDROME-CHECK STARTING".
+           CALL "PALINDROME-CHECK".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           DISPLAY "STEP 040 PALINDROME-CHECK ENDED, RC=" WS-STEP-RC.
+           PERFORM 0800-TRACK-FINAL-RC
+               THRU 0800-EXIT.
+           IF WS-STEP-RC > 4
+               DISPLAY "BATCH-DRIVER ABENDING - STEP 040 FAILED"
+               GO TO 9999-EXIT
+           END-IF.
+           MOVE 40 TO WS-STEP-JUST-COMPLETED.
+           PERFORM 0700-WRITE-CHECKPOINT
+               THRU 0700-EXIT.
+       4000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  5000-STEP-DETECTCAP - STEP 050, RUN DetectCapital.
+      *----------------------------------------------------------*
+       5000-STEP-DETECTCAP.
+           DISPLAY "STEP 050 DETECTCAPITAL STARTING".
+           CALL "DetectCapital".
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           DISPLAY "STEP 050 DETECTCAPITAL ENDED, RC=" WS-STEP-RC.
+           PERFORM 0800-TRACK-FINAL-RC
+               THRU 0800-EXIT.
+           IF WS-STEP-RC > 4
+               DISPLAY "BATCH-DRIVER ABENDING - STEP 050 FAILED"
+               GO TO 9999-EXIT
+           END-IF.
+           MOVE 50 TO WS-STEP-JUST-COMPLETED.
+           PERFORM 0700-WRITE-CHECKPOINT
+               THRU 0700-EXIT.
+       5000-EXIT.
+           EXIT.
+
+       9999-EXIT.
+           MOVE WS-FINAL-RC TO RETURN-CODE.
+           STOP RUN.
+
+       END PROGRAM BATCH-DRIVER.
