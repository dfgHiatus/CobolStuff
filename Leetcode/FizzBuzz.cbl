@@ -1,39 +1,445 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO.
+       AUTHOR. DATA-PROCESSING.
+      *> 0000-MAINLINE resets the control/restart switches and the
+      *> return code explicitly on entry, rather than relying on
+      *> WORKING-STORAGE VALUE clauses, since under static CALL
+      *> those only take effect on the first load of the run unit -
+      *> a second CALL in the same session (e.g. from OPER-MENU,
+      *> which can invoke this module more than once) would
+      *> otherwise start from whatever the previous run left behind.
+      *> Originally a fixed FizzBuzz counter (divisors 3 and 5,
+      *> labels FIZZ/BUZZ, hardcoded to the range 1-999). Now reads
+      *> its divisors and labels from a control record so other
+      *> departments can retarget the same counting report.
+      *>
+      *> Ends with GOBACK rather than STOP RUN so this module can
+      *> run as a standalone job step or be CALLed as a step from
+      *> BATCH-DRIVER without ending the whole run early.
+      *>
+      *> Checkpoints its progress to FIZZBUZZ-CKPT every
+      *> WS-CKPT-INTERVAL counts so a long range can restart after
+      *> an abend without recounting from WS-RANGE-START. The
+      *> checkpoint is cleared (rewritten empty) once the range
+      *> finishes normally, so the next run starts fresh.
+      *>
+      *> Uses the shared RETCODES copybook for its final
+      *> RETURN-CODE instead of moving a literal directly.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FIZZBUZZ-CTL
+               ASSIGN TO DYNAMIC WS-FIZZBUZZ-CTL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CTL-FILE-STATUS.
+           SELECT FIZZBUZZ-RPT
+               ASSIGN TO "FIZZBUZZ-RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT FIZZBUZZ-CKPT
+               ASSIGN TO "FIZZBUZZ-CKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
 
        DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 CNT PIC 999 VALUE 1.
-           01 MODA PIC 999 VALUE 0.
-           01 MODB PIC 999 VALUE 0.
+       FILE SECTION.
+       FD  FIZZBUZZ-CTL
+           LABEL RECORDS ARE STANDARD.
+       01  FB-CTL-REC.
+           05  FB-DIVISOR-1            PIC 9(04).
+           05  FB-DIVISOR-2            PIC 9(04).
+           05  FB-LABEL-1              PIC X(10).
+           05  FB-LABEL-2              PIC X(10).
+           05  FB-RANGE-START          PIC 9(09).
+           05  FB-RANGE-END            PIC 9(09).
+           05  FILLER                  PIC X(38).
+
+       FD  FIZZBUZZ-RPT
+           LABEL RECORDS ARE OMITTED.
+       01  RPT-LINE                    PIC X(80).
+
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE OMITTED.
+           COPY AUDITREC.
+
+       FD  FIZZBUZZ-CKPT
+           LABEL RECORDS ARE OMITTED.
+       01  CKPT-REC.
+           05  CKPT-LAST-CNT           PIC 9(09).
+           05  CKPT-PAGE-NO            PIC 9(04).
+           05  CKPT-LINE-COUNT         PIC 9(04).
+           05  CKPT-CNT-BOTH           PIC 9(09).
+           05  CKPT-CNT-LABEL-1        PIC 9(09).
+           05  CKPT-CNT-LABEL-2        PIC 9(09).
+           05  CKPT-CNT-PLAIN          PIC 9(09).
+           05  FILLER                  PIC X(27).
+
+       WORKING-STORAGE SECTION.
+      *> Set by OPER-MENU before the CALL to point this module at an
+      *> operator-chosen file instead of FIZZBUZZ-CTL. IS EXTERNAL so
+      *> the same storage is shared across the run unit; BATCH-DRIVER
+      *> never touches it, so its own CALL still gets the default.
+           01  WS-FIZZBUZZ-CTL-FILENAME
+                                       PIC X(80) IS EXTERNAL.
+           01  WS-AUDIT-START-TIME     PIC X(08) VALUE SPACES.
+           01  WS-AUDIT-END-TIME       PIC X(08) VALUE SPACES.
+           01  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE SPACES.
+           01  WS-CTL-FILE-STATUS       PIC X(02) VALUE SPACES.
+           01  WS-CKPT-FILE-STATUS      PIC X(02) VALUE SPACES.
+           01  WS-RPT-FILE-STATUS       PIC X(02) VALUE SPACES.
+
+           01  WS-CKPT-INTERVAL        PIC 9(09) VALUE 100.
+           01  WS-CKPT-MOD             PIC 9(09) VALUE 0.
+
+           01  WS-RESTART-SWITCH       PIC X(01) VALUE 'N'.
+               88  RESTART-RUN                     VALUE 'Y'.
+           01  WS-RUN-DATE.
+               05  WS-RUN-YY           PIC 9(02).
+               05  WS-RUN-MM           PIC 9(02).
+               05  WS-RUN-DD           PIC 9(02).
+           01  WS-PAGE-NO              PIC 9(04) VALUE 1.
+           01  WS-LINE-COUNT           PIC 9(04) VALUE 0.
+           01  WS-LINES-PER-PAGE       PIC 9(04) VALUE 60.
+
+           01  RPT-HEADING-1.
+               05  FILLER              PIC X(10) VALUE "RUN DATE: ".
+               05  H-MM                PIC 99.
+               05  FILLER              PIC X(01) VALUE "/".
+               05  H-DD                PIC 99.
+               05  FILLER              PIC X(01) VALUE "/".
+               05  H-YY                PIC 99.
+               05  FILLER              PIC X(48) VALUE SPACES.
+               05  FILLER              PIC X(05) VALUE "PAGE ".
+               05  H-PAGE-NO           PIC ZZZ9.
+           01  RPT-HEADING-2           PIC X(80)
+                                   VALUE "FIZZBUZZ REPORT".
+           01  RPT-HEADING-3           PIC X(80) VALUE SPACES.
+           01  CNT                     PIC 9(09) VALUE 1.
+           01  MODA                    PIC 9(04) VALUE 0.
+           01  MODB                    PIC 9(04) VALUE 0.
+
+           01  WS-DIVISOR-1            PIC 9(04) VALUE 3.
+           01  WS-DIVISOR-2            PIC 9(04) VALUE 5.
+           01  WS-LABEL-1              PIC X(10) VALUE "FIZZ".
+           01  WS-LABEL-2              PIC X(10) VALUE "BUZZ".
+           01  WS-COMBINED-LABEL       PIC X(20).
+           01  WS-RANGE-START          PIC 9(09) VALUE 1.
+           01  WS-RANGE-END            PIC 9(09) VALUE 999.
+
+           01  WS-CTL-EOF-SWITCH       PIC X(01) VALUE 'N'.
+               88  NO-CONTROL-RECORD           VALUE 'Y'.
+
+           COPY RETCODES.
+
+           01  CNT-BOTH-LABELS         PIC 9(09) VALUE 0.
+           01  CNT-LABEL-2-ONLY        PIC 9(09) VALUE 0.
+           01  CNT-LABEL-1-ONLY        PIC 9(09) VALUE 0.
+           01  CNT-PLAIN-NUMBER        PIC 9(09) VALUE 0.
+
+           01  RPT-SUMMARY-1           PIC X(80) VALUE SPACES.
+           01  RPT-SUMMARY-2.
+               05  FILLER              PIC X(20)
+                                   VALUE "BOTH LABELS.......: ".
+               05  S-BOTH              PIC ZZZ,ZZZ,ZZ9.
+               05  FILLER              PIC X(40) VALUE SPACES.
+           01  RPT-SUMMARY-3.
+               05  FILLER              PIC X(20)
+                                   VALUE "LABEL-1 ONLY......: ".
+               05  S-LABEL-1           PIC ZZZ,ZZZ,ZZ9.
+               05  FILLER              PIC X(40) VALUE SPACES.
+           01  RPT-SUMMARY-4.
+               05  FILLER              PIC X(20)
+                                   VALUE "LABEL-2 ONLY......: ".
+               05  S-LABEL-2           PIC ZZZ,ZZZ,ZZ9.
+               05  FILLER              PIC X(40) VALUE SPACES.
+           01  RPT-SUMMARY-5.
+               05  FILLER              PIC X(20)
+                                   VALUE "PLAIN NUMBERS.....: ".
+               05  S-PLAIN             PIC ZZZ,ZZZ,ZZ9.
+               05  FILLER              PIC X(40) VALUE SPACES.
 
        PROCEDURE DIVISION.
-           A-PARA.
-           PERFORM B-PARA WITH TEST AFTER UNTIL CNT = 999.
-           STOP RUN.
+       0000-MAINLINE.
+      *> RESET EVERY SWITCH, THE RETURN CODE, AND EVERY ITEM THAT
+      *> THE CONTROL-RECORD/CHECKPOINT LOGIC BELOW ONLY CONDITIONALLY
+      *> OVERWRITES - UNDER STATIC CALL, WORKING-STORAGE VALUE
+      *> CLAUSES ONLY APPLY ON THE FIRST LOAD OF THE RUN UNIT, NOT
+      *> ON EVERY CALL.
+           MOVE 'N' TO WS-CTL-EOF-SWITCH.
+           MOVE 'N' TO WS-RESTART-SWITCH.
+           SET RC-NORMAL TO TRUE.
+           MOVE 1 TO WS-PAGE-NO.
+           MOVE 0 TO WS-LINE-COUNT.
+           MOVE 3 TO WS-DIVISOR-1.
+           MOVE 5 TO WS-DIVISOR-2.
+           MOVE "FIZZ" TO WS-LABEL-1.
+           MOVE "BUZZ" TO WS-LABEL-2.
+           MOVE 1 TO WS-RANGE-START.
+           MOVE 999 TO WS-RANGE-END.
+           MOVE 0 TO CNT-BOTH-LABELS.
+           MOVE 0 TO CNT-LABEL-1-ONLY.
+           MOVE 0 TO CNT-LABEL-2-ONLY.
+           MOVE 0 TO CNT-PLAIN-NUMBER.
+           ACCEPT WS-AUDIT-START-TIME FROM TIME.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-COUNT-RANGE
+               THRU 2000-EXIT
+               VARYING CNT FROM WS-RANGE-START BY 1
+               UNTIL CNT > WS-RANGE-END.
+           PERFORM 8000-WRITE-SUMMARY
+               THRU 8000-EXIT.
+           PERFORM 9000-TERMINATE
+               THRU 9000-EXIT.
+           MOVE PGM-RETURN-CODE TO RETURN-CODE.
+           PERFORM 9100-WRITE-AUDIT-LOG
+               THRU 9100-EXIT.
+      *> 9100-WRITE-AUDIT-LOG CAN RAISE ITS OWN RC-ERROR IF THE
+      *> AUDIT-LOG FILE ITSELF FAILS TO OPEN, SO RE-CHECK PGM-RETURN-
+      *> CODE ONE LAST TIME BEFORE HANDING CONTROL BACK.
+           MOVE PGM-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
 
-           B-PARA.
-           MOVE FUNCTION MOD(CNT, 3) TO MODA
-           MOVE FUNCTION MOD(CNT, 5) TO MODB
+      *----------------------------------------------------------*
+      *  1000-INITIALIZE - READ THE CONTROL RECORD CARRYING THE
+      *  DIVISOR PAIR AND LABEL PAIR FOR THIS RUN. IF NONE IS
+      *  SUPPLIED, THE CLASSIC FIZZ/BUZZ 3-AND-5 DEFAULTS APPLY.
+      *----------------------------------------------------------*
+       1000-INITIALIZE.
+           IF WS-FIZZBUZZ-CTL-FILENAME = SPACES
+               OR WS-FIZZBUZZ-CTL-FILENAME = LOW-VALUES
+               MOVE "FIZZBUZZ-CTL" TO WS-FIZZBUZZ-CTL-FILENAME
+           END-IF.
+           OPEN INPUT FIZZBUZZ-CTL.
+           IF WS-CTL-FILE-STATUS = "35"
+               MOVE 'Y' TO WS-CTL-EOF-SWITCH
+           ELSE
+               IF WS-CTL-FILE-STATUS NOT = "00"
+                   DISPLAY "FIZZBUZZ-CTL OPEN FAILED, FILE STATUS="
+                       WS-CTL-FILE-STATUS
+                   SET RC-ERROR TO TRUE
+                   MOVE 'Y' TO WS-CTL-EOF-SWITCH
+               ELSE
+                   READ FIZZBUZZ-CTL
+                       AT END
+                           MOVE 'Y' TO WS-CTL-EOF-SWITCH
+                   END-READ
+                   CLOSE FIZZBUZZ-CTL
+               END-IF
+           END-IF.
+           IF NOT NO-CONTROL-RECORD
+               MOVE FB-DIVISOR-1 TO WS-DIVISOR-1
+               MOVE FB-DIVISOR-2 TO WS-DIVISOR-2
+               MOVE FB-LABEL-1 TO WS-LABEL-1
+               MOVE FB-LABEL-2 TO WS-LABEL-2
+               MOVE FB-RANGE-START TO WS-RANGE-START
+               MOVE FB-RANGE-END TO WS-RANGE-END
+           ELSE
+               DISPLAY "FIZZBUZZ-CTL NOT SUPPLIED - USING DEFAULTS"
+      *> ONLY ESCALATE FROM NORMAL - A GENUINE OPEN FAILURE ABOVE
+      *> ALREADY RAISED RC-ERROR AND MUST NOT BE MASKED BY THIS
+      *> MILDER "MISSING CONTROL RECORD" WARNING.
+               IF RC-NORMAL
+                   SET RC-WARNING TO TRUE
+               END-IF
+           END-IF.
+           MOVE SPACES TO WS-COMBINED-LABEL.
+           STRING FUNCTION TRIM(WS-LABEL-1) DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-LABEL-2) DELIMITED BY SIZE
+               INTO WS-COMBINED-LABEL
+           END-STRING.
+           ACCEPT WS-RUN-DATE FROM DATE.
+           PERFORM 1050-CHECK-RESTART
+               THRU 1050-EXIT.
+           IF RESTART-RUN
+               OPEN EXTEND FIZZBUZZ-RPT
+               IF WS-RPT-FILE-STATUS = "35"
+                   OPEN OUTPUT FIZZBUZZ-RPT
+                   PERFORM 1100-WRITE-HEADINGS
+                       THRU 1100-EXIT
+               ELSE
+                   IF WS-RPT-FILE-STATUS NOT = "00"
+                       DISPLAY "FIZZBUZZ-RPT OPEN FAILED, FILE STATUS="
+                           WS-RPT-FILE-STATUS
+                       SET RC-ERROR TO TRUE
+                   END-IF
+               END-IF
+           ELSE
+               OPEN OUTPUT FIZZBUZZ-RPT
+               PERFORM 1100-WRITE-HEADINGS
+                   THRU 1100-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
 
-           IF MODA = 0 AND MODB = 0
-               DISPLAY 'FIZZBUZZ'
-               PERFORM C-PARA
+      *----------------------------------------------------------*
+      *  1050-CHECK-RESTART - LOOK FOR A CHECKPOINT LEFT BY A
+      *  PRIOR RUN THAT DIDN'T FINISH THE RANGE. IF ONE IS FOUND,
+      *  RESUME COUNTING, PAGING, AND THE SUMMARY TALLIES FROM
+      *  WHERE IT LEFT OFF INSTEAD OF STARTING THE RANGE OVER.
+      *----------------------------------------------------------*
+       1050-CHECK-RESTART.
+           OPEN INPUT FIZZBUZZ-CKPT.
+           IF WS-CKPT-FILE-STATUS NOT = "35"
+               IF WS-CKPT-FILE-STATUS NOT = "00"
+                   DISPLAY "FIZZBUZZ-CKPT OPEN FAILED, FILE STATUS="
+                       WS-CKPT-FILE-STATUS
+                   SET RC-ERROR TO TRUE
+               ELSE
+                   READ FIZZBUZZ-CKPT
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE 'Y' TO WS-RESTART-SWITCH
+                           COMPUTE WS-RANGE-START = CKPT-LAST-CNT + 1
+                           MOVE CKPT-PAGE-NO TO WS-PAGE-NO
+                           MOVE CKPT-LINE-COUNT TO WS-LINE-COUNT
+                           MOVE CKPT-CNT-BOTH TO CNT-BOTH-LABELS
+                           MOVE CKPT-CNT-LABEL-1 TO CNT-LABEL-1-ONLY
+                           MOVE CKPT-CNT-LABEL-2 TO CNT-LABEL-2-ONLY
+                           MOVE CKPT-CNT-PLAIN TO CNT-PLAIN-NUMBER
+                   END-READ
+                   CLOSE FIZZBUZZ-CKPT
+               END-IF
            END-IF.
+       1050-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1100-WRITE-HEADINGS - WRITE THE RUN-DATE / PAGE-NUMBER
+      *  HEADING AT THE TOP OF EACH PAGE OF THE REPORT.
+      *----------------------------------------------------------*
+       1100-WRITE-HEADINGS.
+           MOVE WS-RUN-MM TO H-MM.
+           MOVE WS-RUN-DD TO H-DD.
+           MOVE WS-RUN-YY TO H-YY.
+           MOVE WS-PAGE-NO TO H-PAGE-NO.
+           WRITE RPT-LINE FROM RPT-HEADING-1.
+           WRITE RPT-LINE FROM RPT-HEADING-2.
+           WRITE RPT-LINE FROM RPT-HEADING-3.
+           MOVE 0 TO WS-LINE-COUNT.
+           ADD 1 TO WS-PAGE-NO.
+       1100-EXIT.
+           EXIT.
 
-           IF MODB = 0
-               DISPLAY 'BUZZ'
-               PERFORM C-PARA
+      *----------------------------------------------------------*
+      *  2000-COUNT-RANGE - EMIT ONE LINE FOR THE CURRENT CNT.
+      *----------------------------------------------------------*
+       2000-COUNT-RANGE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               PERFORM 1100-WRITE-HEADINGS
+                   THRU 1100-EXIT
            END-IF.
 
-           IF MODA = 0
-               DISPLAY 'FIZZ'
-               PERFORM C-PARA
+           MOVE FUNCTION MOD(CNT, WS-DIVISOR-1) TO MODA.
+           MOVE FUNCTION MOD(CNT, WS-DIVISOR-2) TO MODB.
+
+           IF MODA = 0 AND MODB = 0
+               MOVE FUNCTION TRIM(WS-COMBINED-LABEL) TO RPT-LINE
+               ADD 1 TO CNT-BOTH-LABELS
+           ELSE
+               IF MODB = 0
+                   MOVE FUNCTION TRIM(WS-LABEL-2) TO RPT-LINE
+                   ADD 1 TO CNT-LABEL-2-ONLY
+               ELSE
+                   IF MODA = 0
+                       MOVE FUNCTION TRIM(WS-LABEL-1) TO RPT-LINE
+                       ADD 1 TO CNT-LABEL-1-ONLY
+                   ELSE
+                       MOVE CNT TO RPT-LINE
+                       ADD 1 TO CNT-PLAIN-NUMBER
+                   END-IF
+               END-IF
+           END-IF.
+           WRITE RPT-LINE.
+           ADD 1 TO WS-LINE-COUNT.
+           MOVE FUNCTION MOD(CNT, WS-CKPT-INTERVAL) TO WS-CKPT-MOD.
+           IF WS-CKPT-MOD = 0
+               PERFORM 1150-WRITE-CHECKPOINT
+                   THRU 1150-EXIT
            END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1150-WRITE-CHECKPOINT - REWRITE FIZZBUZZ-CKPT WITH THE
+      *  CURRENT CNT, PAGING STATE, AND RUNNING TALLIES SO A
+      *  RESTARTED RUN CAN PICK UP FROM HERE.
+      *----------------------------------------------------------*
+       1150-WRITE-CHECKPOINT.
+           OPEN OUTPUT FIZZBUZZ-CKPT.
+           MOVE SPACES TO CKPT-REC.
+           MOVE CNT TO CKPT-LAST-CNT.
+           MOVE WS-PAGE-NO TO CKPT-PAGE-NO.
+           MOVE WS-LINE-COUNT TO CKPT-LINE-COUNT.
+           MOVE CNT-BOTH-LABELS TO CKPT-CNT-BOTH.
+           MOVE CNT-LABEL-1-ONLY TO CKPT-CNT-LABEL-1.
+           MOVE CNT-LABEL-2-ONLY TO CKPT-CNT-LABEL-2.
+           MOVE CNT-PLAIN-NUMBER TO CKPT-CNT-PLAIN.
+           WRITE CKPT-REC.
+           CLOSE FIZZBUZZ-CKPT.
+       1150-EXIT.
+           EXIT.
 
-           DISPLAY CNT.
-           PERFORM C-PARA.
+      *----------------------------------------------------------*
+      *  8000-WRITE-SUMMARY - WRITE THE RUN-END TALLY OF HOW MANY
+      *  LINES OF EACH KIND WERE PRODUCED, FOR BALANCING.
+      *----------------------------------------------------------*
+       8000-WRITE-SUMMARY.
+           MOVE CNT-BOTH-LABELS TO S-BOTH.
+           MOVE CNT-LABEL-1-ONLY TO S-LABEL-1.
+           MOVE CNT-LABEL-2-ONLY TO S-LABEL-2.
+           MOVE CNT-PLAIN-NUMBER TO S-PLAIN.
+           WRITE RPT-LINE FROM RPT-SUMMARY-1.
+           WRITE RPT-LINE FROM RPT-SUMMARY-2.
+           WRITE RPT-LINE FROM RPT-SUMMARY-3.
+           WRITE RPT-LINE FROM RPT-SUMMARY-4.
+           WRITE RPT-LINE FROM RPT-SUMMARY-5.
+       8000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  9000-TERMINATE - CLOSE THE REPORT FILE.
+      *----------------------------------------------------------*
+       9000-TERMINATE.
+           CLOSE FIZZBUZZ-RPT.
+           OPEN OUTPUT FIZZBUZZ-CKPT.
+           CLOSE FIZZBUZZ-CKPT.
+       9000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  9100-WRITE-AUDIT-LOG - APPEND ONE TRAIL RECORD TO THE
+      *  SHARED AUDIT-LOG FILE FOR THIS RUN.
+      *----------------------------------------------------------*
+       9100-WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-END-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           ELSE
+               IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   DISPLAY "AUDIT-LOG OPEN FAILED, FILE STATUS="
+                       WS-AUDIT-FILE-STATUS
+                   SET RC-ERROR TO TRUE
+               END-IF
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-REC.
+           MOVE "HELLO"              TO AUD-PROGRAM-NAME.
+           MOVE WS-AUDIT-START-TIME  TO AUD-START-TIME.
+           MOVE WS-AUDIT-END-TIME    TO AUD-END-TIME.
+           COMPUTE AUD-RECORD-COUNT = CNT-BOTH-LABELS
+               + CNT-LABEL-1-ONLY + CNT-LABEL-2-ONLY
+               + CNT-PLAIN-NUMBER.
+           MOVE RETURN-CODE          TO AUD-RETURN-CODE.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
+       9100-EXIT.
+           EXIT.
 
-           C-PARA.
-           ADD 1 TO CNT.
-           CONTINUE.
+       END PROGRAM HELLO.
