@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPER-MENU.
+       AUTHOR. DATA-PROCESSING.
+      *> Interactive front end for an operator to run any one of
+      *> the five utility modules on demand, instead of having to
+      *> know each program's PROGRAM-ID or run the whole
+      *> BATCH-DRIVER chain just to rerun one step by hand.
+      *>
+      *> Each selection CALLs the same module BATCH-DRIVER calls,
+      *> so a module run from this menu behaves exactly as it does
+      *> as a batch step (same GOBACK-to-caller convention, same
+      *> RETCODES/AUDIT-LOG handling inside the module itself).
+      *>
+      *> Also prompts for the input file each module should read,
+      *> in case the operator wants to point a utility at a one-off
+      *> file instead of its usual named one. A blank answer leaves
+      *> the module's own default in place. The answer is passed to
+      *> the module through an IS EXTERNAL field of the same name
+      *> the module itself declares, so BATCH-DRIVER's own CALLs -
+      *> which never touch these fields - are unaffected.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           01  WS-MENU-CHOICE          PIC X(01) VALUE SPACES.
+               88  CHOICE-TWOSUM                VALUE "1".
+               88  CHOICE-FIZZBUZZ               VALUE "2".
+               88  CHOICE-REVERSE                VALUE "3".
+               88  CHOICE-PALINDROME             VALUE "4".
+               88  CHOICE-DETECTCAP              VALUE "5".
+               88  CHOICE-EXIT                   VALUE "0".
+               88  CHOICE-IS-VALID               VALUES "0" "1" "2"
+                                                         "3" "4" "5".
+
+           01  WS-STEP-RC              PIC S9(04) VALUE 0.
+           01  WS-INPUT-FILE-OVERRIDE  PIC X(80) VALUE SPACES.
+
+           01  WS-EXIT-SWITCH          PIC X(01) VALUE 'N'.
+               88  MENU-DONE                     VALUE 'Y'.
+
+      *> ONE IS EXTERNAL FIELD PER UTILITY, MATCHING THE NAME EACH
+      *> MODULE ITSELF DECLARES FOR ITS OWN INPUT FILE OVERRIDE.
+           01  WS-TWOSUM-INPUT-FILENAME PIC X(80) IS EXTERNAL.
+           01  WS-FIZZBUZZ-CTL-FILENAME
+                                       PIC X(80) IS EXTERNAL.
+           01  WS-WORD-INPUT-FILENAME  PIC X(80) IS EXTERNAL.
+           01  WS-PALINDROME-INPUT-FILENAME
+                                       PIC X(80) IS EXTERNAL.
+           01  WS-CUSTOMER-NAME-FILENAME
+                                       PIC X(80) IS EXTERNAL.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           DISPLAY "OPERATOR MENU STARTING".
+           PERFORM 1000-RUN-MENU
+               THRU 1000-EXIT
+               UNTIL MENU-DONE.
+           DISPLAY "OPERATOR MENU ENDED".
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *  1000-RUN-MENU - SHOW THE MENU, READ ONE CHOICE, AND
+      *  DISPATCH IT. LOOPS IN 0000-MAINLINE UNTIL THE OPERATOR
+      *  PICKS THE EXIT OPTION.
+      *----------------------------------------------------------*
+       1000-RUN-MENU.
+           PERFORM 1100-SHOW-MENU
+               THRU 1100-EXIT.
+           PERFORM 1200-READ-CHOICE
+               THRU 1200-EXIT.
+           IF CHOICE-EXIT
+               MOVE 'Y' TO WS-EXIT-SWITCH
+           ELSE
+               PERFORM 1300-READ-FILE-OVERRIDE
+                   THRU 1300-EXIT
+               PERFORM 2000-DISPATCH
+                   THRU 2000-EXIT
+           END-IF.
+       1000-EXIT.
+           EXIT.
+
+       1100-SHOW-MENU.
+           DISPLAY " ".
+           DISPLAY "===================================".
+           DISPLAY " 1. TWO SUM             (ONE-DIMENSIONAL)".
+           DISPLAY " 2. FIZZBUZZ            (HELLO)".
+           DISPLAY " 3. REVERSE STRING      (ReverseString)".
+           DISPLAY " 4. PALINDROME CHECK    (PALINDROME-CHECK)".
+           DISPLAY " 5. DETECT CAPITAL      (DetectCapital)".
+           DISPLAY " 0. EXIT".
+           DISPLAY "===================================".
+           DISPLAY "ENTER YOUR CHOICE: " WITH NO ADVANCING.
+       1100-EXIT.
+           EXIT.
+
+       1200-READ-CHOICE.
+           ACCEPT WS-MENU-CHOICE FROM CONSOLE.
+           IF NOT CHOICE-IS-VALID
+               DISPLAY "INVALID CHOICE - PLEASE TRY AGAIN"
+           END-IF.
+       1200-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  1300-READ-FILE-OVERRIDE - ASK THE OPERATOR WHAT INPUT FILE
+      *  THE CHOSEN MODULE SHOULD READ. A BLANK ANSWER LEAVES THE
+      *  MODULE'S OWN DEFAULT FILE IN PLACE.
+      *----------------------------------------------------------*
+       1300-READ-FILE-OVERRIDE.
+           MOVE SPACES TO WS-INPUT-FILE-OVERRIDE.
+           DISPLAY "INPUT FILE (BLANK FOR DEFAULT): "
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT-FILE-OVERRIDE FROM CONSOLE.
+       1300-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-DISPATCH - CALL THE UTILITY MODULE FOR THE OPERATOR'S
+      *  CHOICE AND REPORT ITS RETURN-CODE BACK TO THE OPERATOR.
+      *----------------------------------------------------------*
+       2000-DISPATCH.
+           EVALUATE TRUE
+               WHEN CHOICE-TWOSUM
+                   MOVE WS-INPUT-FILE-OVERRIDE
+                       TO WS-TWOSUM-INPUT-FILENAME
+                   DISPLAY "RUNNING ONE-DIMENSIONAL..."
+                   CALL "ONE-DIMENSIONAL"
+               WHEN CHOICE-FIZZBUZZ
+                   MOVE WS-INPUT-FILE-OVERRIDE
+                       TO WS-FIZZBUZZ-CTL-FILENAME
+                   DISPLAY "RUNNING HELLO..."
+                   CALL "HELLO"
+               WHEN CHOICE-REVERSE
+                   MOVE WS-INPUT-FILE-OVERRIDE
+                       TO WS-WORD-INPUT-FILENAME
+                   DISPLAY "RUNNING REVERSESTRING..."
+                   CALL "ReverseString"
+               WHEN CHOICE-PALINDROME
+                   MOVE WS-INPUT-FILE-OVERRIDE
+                       TO WS-PALINDROME-INPUT-FILENAME
+                   DISPLAY "RUNNING PALINDROME-CHECK..."
+                   CALL "PALINDROME-CHECK"
+               WHEN CHOICE-DETECTCAP
+                   MOVE WS-INPUT-FILE-OVERRIDE
+                       TO WS-CUSTOMER-NAME-FILENAME
+                   DISPLAY "RUNNING DETECTCAPITAL..."
+                   CALL "DetectCapital"
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE.
+           MOVE RETURN-CODE TO WS-STEP-RC.
+           DISPLAY "MODULE ENDED, RC=" WS-STEP-RC.
+       2000-EXIT.
+           EXIT.
+
+       END PROGRAM OPER-MENU.
