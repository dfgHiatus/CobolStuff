@@ -0,0 +1,240 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PALINDROME-CHECK.
+       AUTHOR. DATA-PROCESSING.
+      *> 0000-MAINLINE resets the EOF switch, the running totals, and
+      *> the return code explicitly on entry, rather than relying on
+      *> WORKING-STORAGE VALUE clauses, since under static CALL
+      *> those only take effect on the first load of the run unit -
+      *> a second CALL in the same session (e.g. from OPER-MENU,
+      *> which can invoke this module more than once) would
+      *> otherwise start from whatever the previous run left behind.
+      *> Split out of ReverseString.cbl, which declared the same
+      *> PROGRAM-ID and so could never be compiled into the same
+      *> load library alongside the real ReverseString module.
+      *>
+      *> Extended to normalize free text (mixed case, spaces,
+      *> punctuation) before comparing it against its reverse, so
+      *> real customer-entered reference codes and sentences check
+      *> out correctly and not just fixed 7-character tokens.
+      *>
+      *> Also runs an unattended batch pass over PALINDROME-INPUT,
+      *> one candidate string per record, with a pass/fail summary
+      *> at the end for nightly reference-code validation runs.
+      *>
+      *> Ends with GOBACK rather than STOP RUN so this module can
+      *> run as a standalone job step or be CALLed as a step from
+      *> BATCH-DRIVER without ending the whole run early.
+      *>
+      *> Uses the shared RETCODES copybook for its final
+      *> RETURN-CODE instead of moving a literal directly.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PALINDROME-INPUT
+               ASSIGN TO DYNAMIC WS-PALINDROME-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDIT-LOG
+               ASSIGN TO "AUDIT-LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PALINDROME-INPUT
+           LABEL RECORDS ARE STANDARD.
+           COPY VALWORK REPLACING ==VAL-WORK-REC== BY
+               ==PALINDROME-IN-REC==.
+
+       FD  AUDIT-LOG
+           LABEL RECORDS ARE OMITTED.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+      *> Set by OPER-MENU before the CALL to point this module at an
+      *> operator-chosen file instead of PALINDROME-INPUT. IS EXTERNAL
+      *> so the same storage is shared across the run unit;
+      *> BATCH-DRIVER never touches it, so its own CALL still gets
+      *> the default.
+           01  WS-PALINDROME-INPUT-FILENAME
+                                       PIC X(80) IS EXTERNAL.
+           01  WS-AUDIT-START-TIME     PIC X(08) VALUE SPACES.
+           01  WS-AUDIT-END-TIME       PIC X(08) VALUE SPACES.
+           01  WS-AUDIT-FILE-STATUS     PIC X(02) VALUE SPACES.
+           01  WORD                    PIC X(80) VALUE 'TACOCAT'.
+           01  WORD-LEN                PIC 9(04) VALUE 0.
+
+           01  NORMALIZED-WORD         PIC X(80) VALUE SPACES.
+           01  NORMALIZED-LEN          PIC 9(04) VALUE 0.
+           01  REVERSED-WORD           PIC X(80) VALUE SPACES.
+           01  WS-IS-PALINDROME        PIC X(01) VALUE 'N'.
+               88  IS-PALINDROME               VALUE 'Y'.
+
+           01  WS-SCAN-INDEX           PIC 9(04) VALUE 0.
+           01  WS-ONE-CHAR             PIC X(01).
+
+           01  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  END-OF-INPUT                   VALUE 'Y'.
+
+           01  WS-TOTAL-READ           PIC 9(09) VALUE 0.
+           01  WS-TOTAL-PALINDROME     PIC 9(09) VALUE 0.
+           01  WS-TOTAL-NOT            PIC 9(09) VALUE 0.
+
+           COPY RETCODES.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+      *> RESET THE EOF SWITCH, THE RUNNING TOTALS, AND THE RETURN
+      *> CODE EXPLICITLY - UNDER STATIC CALL, WORKING-STORAGE VALUE
+      *> CLAUSES ONLY APPLY ON THE FIRST LOAD OF THE RUN UNIT, NOT
+      *> ON EVERY CALL.
+           MOVE 'N' TO WS-EOF-SWITCH.
+           MOVE 0 TO WS-TOTAL-READ.
+           MOVE 0 TO WS-TOTAL-PALINDROME.
+           MOVE 0 TO WS-TOTAL-NOT.
+           SET RC-NORMAL TO TRUE.
+           ACCEPT WS-AUDIT-START-TIME FROM TIME.
+           MOVE 'TACOCAT' TO WORD.
+           PERFORM 1000-NORMALIZE
+               THRU 1000-EXIT.
+           PERFORM 2000-CHECK-PALINDROME
+               THRU 2000-EXIT.
+           IF IS-PALINDROME
+               DISPLAY "Palindrome"
+           ELSE
+               DISPLAY "Not a Palindrome"
+           END-IF.
+           PERFORM 3000-BATCH-CHECK
+               THRU 3000-EXIT.
+           IF WS-TOTAL-NOT > 0
+               SET RC-WARNING TO TRUE
+           END-IF.
+           MOVE PGM-RETURN-CODE TO RETURN-CODE.
+           PERFORM 3200-WRITE-AUDIT-LOG
+               THRU 3200-EXIT.
+      *> 3200-WRITE-AUDIT-LOG CAN RAISE ITS OWN RC-ERROR IF THE
+      *> AUDIT-LOG FILE ITSELF FAILS TO OPEN, SO RE-CHECK PGM-RETURN-
+      *> CODE ONE LAST TIME BEFORE HANDING CONTROL BACK.
+           MOVE PGM-RETURN-CODE TO RETURN-CODE.
+           GOBACK.
+
+      *----------------------------------------------------------*
+      *  1000-NORMALIZE - STRIP NON-ALPHANUMERIC CHARACTERS AND
+      *  FOLD CASE SO "A man, a plan, a canal: Panama" COMPARES
+      *  EQUAL TO ITS OWN REVERSE.
+      *----------------------------------------------------------*
+       1000-NORMALIZE.
+           MOVE FUNCTION UPPER-CASE(WORD) TO WORD.
+           MOVE FUNCTION TRIM(WORD) TO WORD.
+           MOVE FUNCTION STORED-CHAR-LENGTH(FUNCTION TRIM(WORD))
+               TO WORD-LEN.
+           MOVE SPACES TO NORMALIZED-WORD.
+           MOVE 0 TO NORMALIZED-LEN.
+           PERFORM 1100-NORMALIZE-CHAR
+               THRU 1100-EXIT
+               VARYING WS-SCAN-INDEX FROM 1 BY 1
+               UNTIL WS-SCAN-INDEX > WORD-LEN.
+       1000-EXIT.
+           EXIT.
+
+       1100-NORMALIZE-CHAR.
+           MOVE WORD(WS-SCAN-INDEX:1) TO WS-ONE-CHAR.
+           IF (WS-ONE-CHAR >= "A" AND WS-ONE-CHAR <= "Z")
+               OR (WS-ONE-CHAR >= "0" AND WS-ONE-CHAR <= "9")
+               ADD 1 TO NORMALIZED-LEN
+               MOVE WS-ONE-CHAR TO
+                   NORMALIZED-WORD(NORMALIZED-LEN:1)
+           END-IF.
+       1100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  2000-CHECK-PALINDROME - COMPARE THE NORMALIZED WORD
+      *  AGAINST ITS OWN REVERSE.
+      *----------------------------------------------------------*
+       2000-CHECK-PALINDROME.
+           MOVE 'N' TO WS-IS-PALINDROME.
+           MOVE FUNCTION REVERSE(NORMALIZED-WORD(1:NORMALIZED-LEN))
+               TO REVERSED-WORD.
+           IF NORMALIZED-LEN > 0
+               AND NORMALIZED-WORD(1:NORMALIZED-LEN) =
+                   REVERSED-WORD(1:NORMALIZED-LEN)
+               MOVE 'Y' TO WS-IS-PALINDROME
+           END-IF.
+       2000-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3000-BATCH-CHECK - RUN THE SAME NORMALIZE/COMPARE LOGIC
+      *  OVER EVERY RECORD IN PALINDROME-INPUT AND PRINT A
+      *  PASS/FAIL SUMMARY AT THE END.
+      *----------------------------------------------------------*
+       3000-BATCH-CHECK.
+           IF WS-PALINDROME-INPUT-FILENAME = SPACES
+               OR WS-PALINDROME-INPUT-FILENAME = LOW-VALUES
+               MOVE "PALINDROME-INPUT" TO WS-PALINDROME-INPUT-FILENAME
+           END-IF.
+           OPEN INPUT PALINDROME-INPUT.
+           PERFORM 3100-CHECK-ONE-RECORD
+               THRU 3100-EXIT
+               UNTIL END-OF-INPUT.
+           CLOSE PALINDROME-INPUT.
+           DISPLAY "TOTAL RECORDS READ....: " WS-TOTAL-READ.
+           DISPLAY "TOTAL PALINDROMES.....: " WS-TOTAL-PALINDROME.
+           DISPLAY "TOTAL NOT PALINDROMES.: " WS-TOTAL-NOT.
+       3000-EXIT.
+           EXIT.
+
+       3100-CHECK-ONE-RECORD.
+           READ PALINDROME-INPUT
+               AT END
+                   MOVE 'Y' TO WS-EOF-SWITCH
+           END-READ.
+           IF NOT END-OF-INPUT
+               ADD 1 TO WS-TOTAL-READ
+               MOVE VAL-VALUE TO WORD
+               PERFORM 1000-NORMALIZE
+                   THRU 1000-EXIT
+               PERFORM 2000-CHECK-PALINDROME
+                   THRU 2000-EXIT
+               IF IS-PALINDROME
+                   ADD 1 TO WS-TOTAL-PALINDROME
+                   DISPLAY FUNCTION TRIM(VAL-VALUE)
+                       " PALINDROME"
+               ELSE
+                   ADD 1 TO WS-TOTAL-NOT
+                   DISPLAY FUNCTION TRIM(VAL-VALUE)
+                       " NOT A PALINDROME"
+               END-IF
+           END-IF.
+       3100-EXIT.
+           EXIT.
+
+      *----------------------------------------------------------*
+      *  3200-WRITE-AUDIT-LOG - APPEND ONE TRAIL RECORD TO THE
+      *  SHARED AUDIT-LOG FILE FOR THIS RUN.
+      *----------------------------------------------------------*
+       3200-WRITE-AUDIT-LOG.
+           ACCEPT WS-AUDIT-END-TIME FROM TIME.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-FILE-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           ELSE
+               IF WS-AUDIT-FILE-STATUS NOT = "00"
+                   DISPLAY "AUDIT-LOG OPEN FAILED, FILE STATUS="
+                       WS-AUDIT-FILE-STATUS
+                   SET RC-ERROR TO TRUE
+               END-IF
+           END-IF.
+           MOVE SPACES TO AUDIT-LOG-REC.
+           MOVE "PALINDROME-CHECK"   TO AUD-PROGRAM-NAME.
+           MOVE WS-AUDIT-START-TIME  TO AUD-START-TIME.
+           MOVE WS-AUDIT-END-TIME    TO AUD-END-TIME.
+           MOVE WS-TOTAL-READ        TO AUD-RECORD-COUNT.
+           MOVE RETURN-CODE          TO AUD-RETURN-CODE.
+           WRITE AUDIT-LOG-REC.
+           CLOSE AUDIT-LOG.
+       3200-EXIT.
+           EXIT.
+
+       END PROGRAM PALINDROME-CHECK.
